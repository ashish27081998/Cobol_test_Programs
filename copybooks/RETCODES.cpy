@@ -0,0 +1,7 @@
+      * Shared return-code standard so a failed step actually stops
+      * the job stream instead of the scheduler seeing a clean RC=00
+      * no matter what happened inside the step.
+       01 RC-NORMAL              PIC 9(02) VALUE 00.
+       01 RC-WARNING             PIC 9(02) VALUE 04.
+       01 RC-ERROR               PIC 9(02) VALUE 08.
+       01 RC-SEVERE              PIC 9(02) VALUE 12.
