@@ -0,0 +1,9 @@
+      * Shared step-completion checkpoint record for the combined
+      * MAABATCH/Y2K-Problem-Solved nightly job stream, so a rerun
+      * after an abend can tell which step's file conversion already
+      * finished instead of redoing it from scratch.
+       01 STEP-CHECKPOINT-REC.
+          02 CK-STEP-NAME           PIC X(08).
+          02 CK-RUN-DATE            PIC 9(08).
+          02 CK-STATUS              PIC X(01).
+             88 CK-COMPLETE                VALUE "C".
