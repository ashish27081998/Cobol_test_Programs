@@ -0,0 +1,13 @@
+      * Shared rate-table layout for OPERATION-1/OP-A/BASE, so other
+      * pricing programs can adjust the same product-rate structure
+      * without redefining it field-for-field in their own
+      * WORKING-STORAGE SECTION.
+       01 VARIABLES.
+          02 RATE-COUNT               PIC 9(02) VALUE ZERO.
+          02 OPERATION-1 OCCURS 0 TO 50 TIMES
+                DEPENDING ON RATE-COUNT
+                INDEXED BY OP-IDX.
+              03 OP-A.
+                  04 PRODUCT-CODE       PIC X(05).
+                  04 BASE               PIC S9(05)V99.
+                  04 UNIT-OF-MEASURE    PIC X(03).
