@@ -0,0 +1,14 @@
+      * Shared PERSON-MASTER file record layout, so every program
+      * that reads or writes PERSON-MASTER uses the same field names
+      * and level numbers instead of each hand-copying the layout.
+       01 PERSON-MASTER-REC.
+          02 PERSM-PERSON-ID           PIC 9(10).
+          02 PERSM-FULL-NAME.
+              03 PERSM-FIRST-NAME      PIC X(10).
+              03 PERSM-L-SURNAME       PIC X(10).
+          02 PERSM-DOB.
+              03 PERSM-DIA             PIC 9(02).
+              03 FILLER                PIC X(01) VALUE '/'.
+              03 PERSM-MONTH           PIC 9(02).
+              03 FILLER                PIC X(01) VALUE '/'.
+              03 PERSM-YEAR            PIC 9(04).
