@@ -0,0 +1,13 @@
+      * Shared PERSON record layout used by EXM2 and any program that
+      * needs to read or write the same name/date-of-birth fields, so
+      * the layout only has to be maintained in one place.
+       01 PERSON.
+         02 FULL-NAME.
+           03 FIRST-NAME               PIC X(10) VALUE 'Ashish'.
+           03 L-SURNAME                PIC X(10) VALUE 'Upadhaya'.
+         02 DOB.
+           03 DIA                      PIC 9(02) VALUE 25.
+           03 FILLER                   PIC X(01) VALUE '/'.
+           03 MONTH                    PIC 9(02) VALUE 11.
+           03 FILLER                   PIC X(01) VALUE '/'.
+           03 YEAR                     PIC 9(04) VALUE 1990.
