@@ -0,0 +1,6 @@
+      * Shared keyed century-pivot control record, so MAA/MAABATCH and
+      * Y2K-Problem-Solved both read the cutover year from one place
+      * instead of each program carrying its own copy of the logic.
+       01 CENTURY-CONTROL-REC.
+          02 CC-CONTROL-KEY        PIC X(08).
+          02 CC-PIVOT-YEAR         PIC 99.
