@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAABATCH.
+       AUTHOR. Ashish.
+      * Batch companion to MAA.  Reads a file of 2-digit legacy years
+      * and writes the expanded 4-digit year for each, using the same
+      * sliding century-pivot rule as MAA, so a whole night's worth of
+      * records can be converted in one run instead of one ACCEPT at
+      * a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YY-TRANS-FILE ASSIGN TO "YYTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YY-TRANS-STATUS.
+           SELECT YYYY-OUT-FILE ASSIGN TO "YYYYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YYYY-OUT-STATUS.
+           SELECT BOUNDARY-RPT-FILE ASSIGN TO "YYBOUND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOUNDARY-RPT-STATUS.
+           SELECT PIVOT-PARM-FILE ASSIGN TO "CENTPVT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PIVOT-PARM-STATUS.
+           SELECT CENTURY-CONTROL-FILE ASSIGN TO "CENTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-CONTROL-KEY
+               FILE STATUS IS CENTURY-CONTROL-STATUS.
+           SELECT STEP-CHECKPOINT-FILE ASSIGN TO "CENTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STEP-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YY-TRANS-FILE.
+       01  YY-TRANS-REC.
+           05 YY-TRANS-YY          PIC 99.
+
+       FD  PIVOT-PARM-FILE.
+       01  PIVOT-PARM-REC.
+           05 PIVOT-PARM-YEAR      PIC 99.
+
+       FD  YYYY-OUT-FILE.
+       01  YYYY-OUT-REC.
+           05 YYYY-OUT-YYYY        PIC 9(4).
+
+       FD  BOUNDARY-RPT-FILE.
+       01  BOUNDARY-RPT-REC        PIC X(60).
+
+       FD  CENTURY-CONTROL-FILE.
+           COPY CENTCTL.
+
+       FD  STEP-CHECKPOINT-FILE.
+           COPY STEPCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  CENTURY-CONTROL-STATUS  PIC XX VALUE "00".
+       01  STEP-CHECKPOINT-STATUS  PIC XX VALUE "00".
+       01  RUN-DATE-WORK            PIC 9(08).
+       01  STEP-ALREADY-DONE-SWITCH PIC X VALUE "N".
+           88 STEP-ALREADY-DONE            VALUE "Y".
+       01  YY-TRANS-STATUS         PIC XX VALUE "00".
+       01  YYYY-OUT-STATUS         PIC XX VALUE "00".
+       01  BOUNDARY-RPT-STATUS     PIC XX VALUE "00".
+       01  PIVOT-PARM-STATUS       PIC XX VALUE "00".
+       01  END-OF-FILE-SWITCH      PIC X VALUE "N".
+           88 END-OF-FILE                VALUE "Y".
+       01  RECORD-COUNT             PIC 9(7) VALUE ZERO.
+       01  BOUNDARY-COUNT           PIC 9(7) VALUE ZERO.
+       01  YYYY-WORK.
+           05 Y1-WORK               PIC 99.
+           05 Y2-WORK               PIC 99.
+       01  PIVOT-YEAR                PIC 99 VALUE 30.
+       01  BOUNDARY-TOLERANCE        PIC 9 VALUE 5.
+       01  BOUNDARY-LOW               PIC 99.
+       01  BOUNDARY-HIGH              PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "MAABATCH: CENTURY EXPANSION RUN STARTING".
+           ACCEPT RUN-DATE-WORK FROM DATE YYYYMMDD.
+           PERFORM CHECK-STEP-CHECKPOINT.
+           IF STEP-ALREADY-DONE
+               DISPLAY "MAABATCH: ALREADY COMPLETED FOR " RUN-DATE-WORK
+               DISPLAY "MAABATCH: SKIPPING RERUN OF THIS STEP"
+           ELSE
+               PERFORM READ-PIVOT-PARM
+               COMPUTE BOUNDARY-LOW  = PIVOT-YEAR - BOUNDARY-TOLERANCE
+               COMPUTE BOUNDARY-HIGH =
+                       PIVOT-YEAR + BOUNDARY-TOLERANCE - 1
+               OPEN INPUT YY-TRANS-FILE
+                    OUTPUT YYYY-OUT-FILE
+                    OUTPUT BOUNDARY-RPT-FILE
+               READ YY-TRANS-FILE
+                   AT END MOVE "Y" TO END-OF-FILE-SWITCH
+               END-READ
+               PERFORM UNTIL END-OF-FILE
+                   PERFORM EXPAND-ONE-YEAR
+                   READ YY-TRANS-FILE
+                       AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                   END-READ
+               END-PERFORM
+               CLOSE YY-TRANS-FILE YYYY-OUT-FILE BOUNDARY-RPT-FILE
+               DISPLAY "MAABATCH: RECORDS CONVERTED: " RECORD-COUNT
+               DISPLAY "MAABATCH: BOUNDARY CASES: " BOUNDARY-COUNT
+               PERFORM WRITE-STEP-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+       CHECK-STEP-CHECKPOINT.
+      *Lets a rerun of this job stream after STEP030 abends skip this
+      *step's whole file conversion if it already finished today,
+      *instead of redoing it just to get back to the point of failure.
+           MOVE "N" TO STEP-ALREADY-DONE-SWITCH.
+           OPEN INPUT STEP-CHECKPOINT-FILE.
+           IF STEP-CHECKPOINT-STATUS = "00"
+               READ STEP-CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL STEP-CHECKPOINT-STATUS = "10"
+                   IF CK-STEP-NAME = "MAABATCH" AND
+                      CK-RUN-DATE = RUN-DATE-WORK AND
+                      CK-COMPLETE
+                       MOVE "Y" TO STEP-ALREADY-DONE-SWITCH
+                   END-IF
+                   READ STEP-CHECKPOINT-FILE
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE STEP-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-STEP-CHECKPOINT.
+           OPEN EXTEND STEP-CHECKPOINT-FILE.
+           MOVE "MAABATCH" TO CK-STEP-NAME.
+           MOVE RUN-DATE-WORK TO CK-RUN-DATE.
+           MOVE "C" TO CK-STATUS.
+           WRITE STEP-CHECKPOINT-REC.
+           CLOSE STEP-CHECKPOINT-FILE.
+
+       READ-PIVOT-PARM.
+      * Picks up the century-pivot year from the shared parameter
+      * card instead of leaving it compiled in, so the nightly job
+      * stream controls the cutover from one place.  The keyed
+      * century-control table is read afterward and takes precedence
+      * when it has an entry, since that table - not this card - is
+      * now the one place the shop tunes the cutover year for both
+      * MAABATCH and Y2K-Problem-Solved.
+           OPEN INPUT PIVOT-PARM-FILE.
+           IF PIVOT-PARM-STATUS = "00"
+               READ PIVOT-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE PIVOT-PARM-YEAR TO PIVOT-YEAR
+               END-READ
+               CLOSE PIVOT-PARM-FILE
+           END-IF.
+           PERFORM READ-CENTURY-CONTROL.
+
+       READ-CENTURY-CONTROL.
+           OPEN INPUT CENTURY-CONTROL-FILE.
+           IF CENTURY-CONTROL-STATUS = "00"
+               MOVE "PIVOT   " TO CC-CONTROL-KEY
+               READ CENTURY-CONTROL-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE CC-PIVOT-YEAR TO PIVOT-YEAR
+               END-READ
+               CLOSE CENTURY-CONTROL-FILE
+           END-IF.
+
+       EXPAND-ONE-YEAR.
+           IF YY-TRANS-YY < PIVOT-YEAR
+               MOVE 20 TO Y1-WORK
+           ELSE
+               MOVE 19 TO Y1-WORK
+           END-IF.
+           MOVE YY-TRANS-YY TO Y2-WORK.
+           MOVE YYYY-WORK TO YYYY-OUT-YYYY.
+           WRITE YYYY-OUT-REC.
+           ADD 1 TO RECORD-COUNT.
+           IF YY-TRANS-YY >= BOUNDARY-LOW
+              AND YY-TRANS-YY <= BOUNDARY-HIGH
+               PERFORM WRITE-BOUNDARY-CASE
+           END-IF.
+
+       WRITE-BOUNDARY-CASE.
+           MOVE SPACES TO BOUNDARY-RPT-REC.
+           STRING "YY=" YY-TRANS-YY " EXPANDED TO " YYYY-WORK
+                  " - NEAR PIVOT " PIVOT-YEAR " - CONFIRM CENTURY"
+               DELIMITED BY SIZE INTO BOUNDARY-RPT-REC.
+           WRITE BOUNDARY-RPT-REC.
+           ADD 1 TO BOUNDARY-COUNT.
