@@ -2,30 +2,502 @@
         PROGRAM-ID. EXM2.
       * Resource:https://github.com/DoHITB/COBOL-Examples/blob/main
       */exm2.cbl
+      *Loads a real PERSON-MASTER file from a transaction file of
+      *roster entries, instead of only ever displaying the one
+      *compiled-in "Ashish Upadhaya" record.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PERSON-TRANS-FILE ASSIGN TO "PERSTRAN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PERSON-TRANS-STATUS.
+            SELECT PERSON-MASTER-FILE ASSIGN TO "PERSMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PERSM-PERSON-ID
+                FILE STATUS IS PERSON-MASTER-STATUS.
+            SELECT PERSON-REJECT-FILE ASSIGN TO "PERSREJ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PERSON-REJECT-STATUS.
+            SELECT NAME-CHANGE-FILE ASSIGN TO "PERSNAMC"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS NAME-CHANGE-STATUS.
+            SELECT NAME-CHANGE-LOG-FILE ASSIGN TO "PERSNAML"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS NAME-CHANGE-LOG-STATUS.
+            SELECT PERSON-CSV-FILE ASSIGN TO "PERSCSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PERSON-CSV-STATUS.
+            SELECT CONTROL-TOTALS-FILE ASSIGN TO "PERSCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CONTROL-TOTALS-STATUS.
+            SELECT AGE-BAND-FILE ASSIGN TO "PERSAGEB"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AGE-BAND-STATUS.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  PERSON-TRANS-FILE.
+        01  PERSON-TRANS-REC.
+            02 TRANS-FIRST-NAME          PIC X(10).
+            02 TRANS-L-SURNAME           PIC X(10).
+            02 TRANS-DIA                 PIC 9(02).
+            02 TRANS-MONTH               PIC 9(02).
+            02 TRANS-YEAR                PIC 9(04).
+
+        FD  PERSON-MASTER-FILE.
+            COPY PERSMAST.
+
+        FD  PERSON-REJECT-FILE.
+        01  PERSON-REJECT-REC            PIC X(60).
+
+        FD  NAME-CHANGE-FILE.
+        01  NAME-CHANGE-REC.
+            02 NAMC-PERSON-ID            PIC 9(10).
+            02 NAMC-NEW-FIRST-NAME       PIC X(10).
+            02 NAMC-NEW-L-SURNAME        PIC X(10).
+
+        FD  NAME-CHANGE-LOG-FILE.
+        01  NAME-CHANGE-LOG-REC          PIC X(80).
+
+        FD  PERSON-CSV-FILE.
+        01  PERSON-CSV-REC               PIC X(80).
+
+        FD  CONTROL-TOTALS-FILE.
+        01  CONTROL-TOTALS-REC           PIC X(60).
+
+        FD  AGE-BAND-FILE.
+        01  AGE-BAND-REC                 PIC X(60).
+
         WORKING-STORAGE SECTION.
-            01 PERSON.
-              02 FULL-NAME.
-                03 FIRST-NAME               PIC X(10) VALUE 'Ashish'.
-                03 L-SURNAME                PIC X(10) VALUE 'Upadhaya'.
-              02 DOB.
-                03 DIA                      PIC 9(02) VALUE 25.
-                03 FILLER                   PIC X(01) VALUE '/'.
-                03 MONTH                    PIC 9(02) VALUE 11.
-                03 FILLER                   PIC X(01) VALUE '/'.
-                03 YEAR                     PIC 9(04) VALUE 1990.
+            COPY RETCODES.
+            COPY PERSONREC.
             77 COUNTER-2                      PIC 9(10) VALUE 987654321.
+            01 PERSON-TRANS-STATUS       PIC XX VALUE "00".
+            01 PERSON-MASTER-STATUS      PIC XX VALUE "00".
+            01 PERSON-REJECT-STATUS      PIC XX VALUE "00".
+            01 END-OF-FILE-SWITCH        PIC X VALUE "N".
+               88 END-OF-FILE                  VALUE "Y".
+            01 RECORDS-READ              PIC 9(07) VALUE ZERO.
+            01 RECORDS-REJECTED          PIC 9(07) VALUE ZERO.
+            01 TODAY-DATE.
+               02 TODAY-YEAR              PIC 9(04).
+               02 TODAY-MONTH             PIC 9(02).
+               02 TODAY-DAY               PIC 9(02).
+            01 PERSON-AGE                PIC 9(03).
+            01 DOB-VALID-SWITCH          PIC X VALUE "Y".
+               88 DOB-IS-VALID                 VALUE "Y".
+            01 DAYS-IN-MONTH-TABLE.
+               02 DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(02).
+            01 MONTH-DAY-LIMIT           PIC 9(02).
+            01 LEAP-YEAR-SWITCH          PIC X VALUE "N".
+               88 IS-LEAP-YEAR                 VALUE "Y".
+            01 REMAINDER-4                PIC 9(02).
+            01 REMAINDER-100              PIC 9(02).
+            01 REMAINDER-400              PIC 9(03).
+            01 QUOTIENT-WORK              PIC 9(04).
+            01 SEEN-COUNT                 PIC 9(05) VALUE ZERO.
+            01 PERSON-SEEN-TABLE.
+               02 PERSON-SEEN OCCURS 0 TO 9999 TIMES
+                      DEPENDING ON SEEN-COUNT
+                      INDEXED BY SEEN-IDX.
+                   03 SEEN-FIRST-NAME      PIC X(10).
+                   03 SEEN-L-SURNAME       PIC X(10).
+                   03 SEEN-DOB             PIC X(10).
+            01 DUPLICATE-FOUND-SWITCH     PIC X VALUE "N".
+               88 DUPLICATE-FOUND               VALUE "Y".
+            01 NAME-CHANGE-STATUS        PIC XX VALUE "00".
+            01 NAME-CHANGE-LOG-STATUS    PIC XX VALUE "00".
+            01 PERSON-FOUND-SWITCH       PIC X VALUE "N".
+               88 PERSON-FOUND                  VALUE "Y".
+            01 OLD-FIRST-NAME            PIC X(10).
+            01 OLD-L-SURNAME             PIC X(10).
+            01 NAME-CHANGES-APPLIED      PIC 9(07) VALUE ZERO.
+            01 PERSON-CSV-STATUS         PIC XX VALUE "00".
+            01 CSV-DOB-TEXT               PIC X(10).
+            01 INTERACTIVE-MODE-SWITCH   PIC X VALUE "N".
+               88 INTERACTIVE-MODE-USED         VALUE "Y".
+            01 CONTROL-TOTALS-STATUS     PIC XX VALUE "00".
+            01 RECORDS-PROCESSED         PIC 9(07) VALUE ZERO.
+            01 AGE-BAND-STATUS           PIC XX VALUE "00".
+            01 UNDER-30-COUNT            PIC 9(07) VALUE ZERO.
+            01 BAND-30-TO-50-COUNT       PIC 9(07) VALUE ZERO.
+            01 OVER-50-COUNT             PIC 9(07) VALUE ZERO.
 
         PROCEDURE DIVISION.
-        MAINLINE.       
+        MAINLINE.
                 DISPLAY 'START OF PROGRAM'     LINE 1 COL 1 BELL.
+                ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+                PERFORM INITIALIZE-TABLES.
+                OPEN INPUT PERSON-TRANS-FILE.
+                OPEN I-O PERSON-MASTER-FILE.
+                OPEN OUTPUT PERSON-REJECT-FILE.
+                PERFORM INITIALIZE-SEQUENCE-COUNTER.
+                IF PERSON-TRANS-STATUS NOT = "00"
+                    MOVE "Y" TO INTERACTIVE-MODE-SWITCH
+                    PERFORM INTERACTIVE-PERSON-ENTRY
+                ELSE
+                    READ PERSON-TRANS-FILE
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    PERFORM UNTIL END-OF-FILE
+                        PERFORM LOAD-ONE-PERSON
+                        READ PERSON-TRANS-FILE
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                    END-PERFORM
+                END-IF.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+                PERFORM PROCESS-NAME-CHANGES.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+                PERFORM EXPORT-PERSON-CSV.
+                COMPUTE RECORDS-PROCESSED =
+                        RECORDS-READ - RECORDS-REJECTED.
+                PERFORM WRITE-CONTROL-TOTALS.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+                PERFORM BUILD-AGE-BAND-REPORT.
+                CLOSE PERSON-TRANS-FILE PERSON-MASTER-FILE
+                      PERSON-REJECT-FILE.
+                DISPLAY 'END OF PROGRAM'       LINE 11 BELL.
+                DISPLAY 'RECORDS REJECTED: ' RECORDS-REJECTED.
+                DISPLAY 'NAME CHANGES APPLIED: ' NAME-CHANGES-APPLIED.
+                IF PERSON-TRANS-STATUS NOT = "00" AND
+                   PERSON-TRANS-STATUS NOT = "10" AND
+                   NOT INTERACTIVE-MODE-USED
+                    STOP RUN RETURNING RC-SEVERE
+                ELSE
+                    IF RECORDS-REJECTED > 0
+                        STOP RUN RETURNING RC-WARNING
+                    ELSE
+                        STOP RUN RETURNING RC-NORMAL
+                    END-IF
+                END-IF.
+
+        LOAD-ONE-PERSON.
+                MOVE TRANS-FIRST-NAME TO FIRST-NAME.
+                MOVE TRANS-L-SURNAME  TO L-SURNAME.
+                MOVE TRANS-DIA        TO DIA.
+                MOVE TRANS-MONTH      TO MONTH.
+                MOVE TRANS-YEAR       TO YEAR.
+                PERFORM PROCESS-PERSON-RECORD.
+
+        INTERACTIVE-PERSON-ENTRY.
+      *Lets an operator key a single PERSON record in at the same
+      *screen positions EXM2 has always used to display one, for
+      *the occasions there is no transaction file to batch-load.
                 DISPLAY 'YOUR NAME IS: '       LINE 5 COL 3.
+                ACCEPT FIRST-NAME              LINE 5 COL 30.
                 DISPLAY 'YOUR SURNAME IS: '    LINE 7 COL 3.
-                DISPLAY 'YOU WERE BORN ON: '   LINE 9 COL 3
-                        DOB                     LINE 9 COL 30.
-                DISPLAY FIRST-NAME             LINE 5 COL 30.
-                DISPLAY L-SURNAME              LINE 7 COL 30.
-                DISPLAY 'END OF PROGRAM'       LINE 11 BELL.
+                ACCEPT L-SURNAME               LINE 7 COL 30.
+                DISPLAY 'YOU WERE BORN ON: '   LINE 9 COL 3.
+                ACCEPT DIA                     LINE 9 COL 30.
+                ACCEPT MONTH                   LINE 9 COL 33.
+                ACCEPT YEAR                    LINE 9 COL 36.
+                PERFORM PROCESS-PERSON-RECORD.
+
+        PROCESS-PERSON-RECORD.
+                ADD 1 TO RECORDS-READ.
+                PERFORM VALIDATE-DOB.
+                IF DOB-IS-VALID
+                    PERFORM CHECK-DUPLICATE
+                END-IF.
+                IF DOB-IS-VALID AND NOT DUPLICATE-FOUND
+                    ADD 1 TO COUNTER-2
+                    MOVE COUNTER-2  TO PERSM-PERSON-ID
+                    MOVE FIRST-NAME TO PERSM-FIRST-NAME
+                    MOVE L-SURNAME  TO PERSM-L-SURNAME
+                    MOVE DIA        TO PERSM-DIA
+                    MOVE MONTH      TO PERSM-MONTH
+                    MOVE YEAR       TO PERSM-YEAR
+                    WRITE PERSON-MASTER-REC
+                        INVALID KEY
+                            PERFORM REJECT-DUPLICATE-KEY
+                        NOT INVALID KEY
+                            PERFORM COMPUTE-AGE
+                            DISPLAY 'YOUR NAME IS: '    LINE 5 COL 3
+                            DISPLAY 'YOUR SURNAME IS: ' LINE 7 COL 3
+                            DISPLAY 'YOU WERE BORN ON: ' LINE 9 COL 3
+                                    DOB                 LINE 9 COL 30
+                            DISPLAY 'YOUR AGE IS: '   LINE 10 COL 3
+                                    PERSON-AGE         LINE 10 COL 30
+                            DISPLAY 'PERSON ID: '     LINE 11 COL 3
+                                    PERSM-PERSON-ID    LINE 11 COL 30
+                            DISPLAY FIRST-NAME        LINE 5 COL 30
+                            DISPLAY L-SURNAME         LINE 7 COL 30
+                            PERFORM REMEMBER-PERSON
+                    END-WRITE
+                ELSE
+                    PERFORM REJECT-PERSON
+                END-IF.
+
+        INITIALIZE-SEQUENCE-COUNTER.
+      *Picks up the sequence where the last run left off by scanning
+      *the master for its highest PERSON-ID, the same START/READ NEXT
+      *pattern EXPORT-PERSON-CSV uses, instead of restarting COUNTER-2
+      *from a compiled-in value that collides with keys already on
+      *file from a prior run.
+                MOVE LOW-VALUES TO PERSM-PERSON-ID.
+                START PERSON-MASTER-FILE KEY IS NOT LESS THAN
+                      PERSM-PERSON-ID
+                    INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+                END-START.
+                PERFORM UNTIL END-OF-FILE
+                    READ PERSON-MASTER-FILE NEXT RECORD
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    IF NOT END-OF-FILE AND PERSM-PERSON-ID > COUNTER-2
+                        MOVE PERSM-PERSON-ID TO COUNTER-2
+                    END-IF
+                END-PERFORM.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+
+        REJECT-DUPLICATE-KEY.
+      *Catches the duplicate-key condition INITIALIZE-SEQUENCE-COUNTER
+      *should make impossible, so a collision is reported to the
+      *reject file instead of abending the job.
+                MOVE SPACES TO PERSON-REJECT-REC.
+                STRING "REJECTED - " FIRST-NAME " " L-SURNAME
+                       " - DUPLICATE KEY ON PERSON-MASTER "
+                       PERSM-PERSON-ID
+                    DELIMITED BY SIZE INTO PERSON-REJECT-REC.
+                WRITE PERSON-REJECT-REC.
+                ADD 1 TO RECORDS-REJECTED.
+
+        CHECK-DUPLICATE.
+      *Flags an incoming record as a probable duplicate when the
+      *name and date of birth match one already loaded this run.
+                MOVE "N" TO DUPLICATE-FOUND-SWITCH.
+                IF SEEN-COUNT > 0
+                    SET SEEN-IDX TO 1
+                    SEARCH PERSON-SEEN
+                        AT END
+                            MOVE "N" TO DUPLICATE-FOUND-SWITCH
+                        WHEN SEEN-FIRST-NAME (SEEN-IDX) = FIRST-NAME
+                         AND SEEN-L-SURNAME (SEEN-IDX) = L-SURNAME
+                         AND SEEN-DOB (SEEN-IDX) = DOB
+                            MOVE "Y" TO DUPLICATE-FOUND-SWITCH
+                    END-SEARCH
+                END-IF.
+
+        REMEMBER-PERSON.
+                ADD 1 TO SEEN-COUNT.
+                SET SEEN-IDX TO SEEN-COUNT.
+                MOVE FIRST-NAME TO SEEN-FIRST-NAME (SEEN-IDX).
+                MOVE L-SURNAME  TO SEEN-L-SURNAME (SEEN-IDX).
+                MOVE DOB        TO SEEN-DOB (SEEN-IDX).
+
+        PROCESS-NAME-CHANGES.
+      *Applies name-change maintenance transactions against the
+      *master just loaded, keyed by PERSON-ID, and logs the
+      *before/after names for audit without disturbing DOB or ID.
+                OPEN INPUT NAME-CHANGE-FILE.
+                IF NAME-CHANGE-STATUS = "00"
+                    OPEN EXTEND NAME-CHANGE-LOG-FILE
+                    READ NAME-CHANGE-FILE
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    PERFORM UNTIL END-OF-FILE
+                        PERFORM APPLY-NAME-CHANGE
+                        READ NAME-CHANGE-FILE
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                    END-PERFORM
+                    CLOSE NAME-CHANGE-FILE NAME-CHANGE-LOG-FILE
+                END-IF.
+
+        APPLY-NAME-CHANGE.
+                MOVE NAMC-PERSON-ID TO PERSM-PERSON-ID.
+                READ PERSON-MASTER-FILE
+                    INVALID KEY MOVE "N" TO PERSON-FOUND-SWITCH
+                    NOT INVALID KEY MOVE "Y" TO PERSON-FOUND-SWITCH
+                END-READ.
+                IF PERSON-FOUND
+                    MOVE PERSM-FIRST-NAME TO OLD-FIRST-NAME
+                    MOVE PERSM-L-SURNAME  TO OLD-L-SURNAME
+                    MOVE NAMC-NEW-FIRST-NAME TO PERSM-FIRST-NAME
+                    MOVE NAMC-NEW-L-SURNAME  TO PERSM-L-SURNAME
+                    REWRITE PERSON-MASTER-REC
+                    ADD 1 TO NAME-CHANGES-APPLIED
+                    MOVE SPACES TO NAME-CHANGE-LOG-REC
+                    STRING "PERSON ID " NAMC-PERSON-ID
+                           " NAME CHANGED FROM " OLD-FIRST-NAME
+                           " " OLD-L-SURNAME " TO "
+                           NAMC-NEW-FIRST-NAME " "
+                           NAMC-NEW-L-SURNAME
+                        DELIMITED BY SIZE INTO NAME-CHANGE-LOG-REC
+                    WRITE NAME-CHANGE-LOG-REC
+                END-IF.
+
+        EXPORT-PERSON-CSV.
+      *Spins through PERSON-MASTER from the start and writes a CSV
+      *copy for the benefits-enrollment spreadsheet process.
+                OPEN OUTPUT PERSON-CSV-FILE.
+                MOVE SPACES TO PERSON-CSV-REC.
+                STRING "PERSON-ID,FIRST-NAME,L-SURNAME,DOB"
+                    DELIMITED BY SIZE INTO PERSON-CSV-REC.
+                WRITE PERSON-CSV-REC.
+                MOVE LOW-VALUES TO PERSM-PERSON-ID.
+                START PERSON-MASTER-FILE KEY IS NOT LESS THAN
+                      PERSM-PERSON-ID
+                    INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+                END-START.
+                PERFORM UNTIL END-OF-FILE
+                    READ PERSON-MASTER-FILE NEXT RECORD
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    IF NOT END-OF-FILE
+                        PERFORM WRITE-CSV-LINE
+                    END-IF
+                END-PERFORM.
+                CLOSE PERSON-CSV-FILE.
+
+        WRITE-CSV-LINE.
+                MOVE SPACES TO CSV-DOB-TEXT.
+                STRING PERSM-DIA "/" PERSM-MONTH "/" PERSM-YEAR
+                    DELIMITED BY SIZE INTO CSV-DOB-TEXT.
+                MOVE SPACES TO PERSON-CSV-REC.
+                STRING PERSM-PERSON-ID "," PERSM-FIRST-NAME ","
+                       PERSM-L-SURNAME "," CSV-DOB-TEXT
+                    DELIMITED BY SIZE INTO PERSON-CSV-REC.
+                WRITE PERSON-CSV-REC.
+
+        WRITE-CONTROL-TOTALS.
+      *Gives operations one control-totals line per run instead of
+      *relying on the screen DISPLAY output, which scrolls away.
+                OPEN EXTEND CONTROL-TOTALS-FILE.
+                MOVE SPACES TO CONTROL-TOTALS-REC.
+                STRING "RECORDS READ: " RECORDS-READ
+                       "  REJECTED: " RECORDS-REJECTED
+                       "  PROCESSED: " RECORDS-PROCESSED
+                    DELIMITED BY SIZE INTO CONTROL-TOTALS-REC.
+                WRITE CONTROL-TOTALS-REC.
+                CLOSE CONTROL-TOTALS-FILE.
+
+        BUILD-AGE-BAND-REPORT.
+      *Buckets the whole master into under-30/30-50/over-50 for
+      *headcount planning, reusing COMPUTE-AGE against each record.
+                MOVE LOW-VALUES TO PERSM-PERSON-ID.
+                START PERSON-MASTER-FILE KEY IS NOT LESS THAN
+                      PERSM-PERSON-ID
+                    INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+                END-START.
+                PERFORM UNTIL END-OF-FILE
+                    READ PERSON-MASTER-FILE NEXT RECORD
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    IF NOT END-OF-FILE
+                        PERFORM BAND-ONE-PERSON
+                    END-IF
+                END-PERFORM.
+                OPEN OUTPUT AGE-BAND-FILE.
+                MOVE SPACES TO AGE-BAND-REC.
+                STRING "UNDER 30: " UNDER-30-COUNT
+                    DELIMITED BY SIZE INTO AGE-BAND-REC.
+                WRITE AGE-BAND-REC.
+                MOVE SPACES TO AGE-BAND-REC.
+                STRING "30 TO 50: " BAND-30-TO-50-COUNT
+                    DELIMITED BY SIZE INTO AGE-BAND-REC.
+                WRITE AGE-BAND-REC.
+                MOVE SPACES TO AGE-BAND-REC.
+                STRING "OVER 50:  " OVER-50-COUNT
+                    DELIMITED BY SIZE INTO AGE-BAND-REC.
+                WRITE AGE-BAND-REC.
+                CLOSE AGE-BAND-FILE.
+
+        BAND-ONE-PERSON.
+                MOVE PERSM-DIA   TO DIA.
+                MOVE PERSM-MONTH TO MONTH.
+                MOVE PERSM-YEAR  TO YEAR.
+                PERFORM COMPUTE-AGE.
+                IF PERSON-AGE < 30
+                    ADD 1 TO UNDER-30-COUNT
+                ELSE
+                    IF PERSON-AGE <= 50
+                        ADD 1 TO BAND-30-TO-50-COUNT
+                    ELSE
+                        ADD 1 TO OVER-50-COUNT
+                    END-IF
+                END-IF.
+
+        VALIDATE-DOB.
+      *Checks MONTH against 1-12 and DIA against the number of days
+      *in that month before the record is allowed onto the master.
+                MOVE "Y" TO DOB-VALID-SWITCH.
+                IF MONTH < 1 OR MONTH > 12
+                    MOVE "N" TO DOB-VALID-SWITCH
+                ELSE
+                    MOVE DAYS-IN-MONTH (MONTH) TO MONTH-DAY-LIMIT
+                    PERFORM DETERMINE-LEAP-YEAR
+                    IF MONTH = 2 AND IS-LEAP-YEAR
+                        MOVE 29 TO MONTH-DAY-LIMIT
+                    END-IF
+                    IF DIA < 1 OR DIA > MONTH-DAY-LIMIT
+                        MOVE "N" TO DOB-VALID-SWITCH
+                    END-IF
+                END-IF.
+
+        DETERMINE-LEAP-YEAR.
+      *Standard century rule: divisible by 4, but not by 100 unless
+      *also by 400, worked out with DIVIDE/REMAINDER rather than an
+      *intrinsic FUNCTION.
+                MOVE "N" TO LEAP-YEAR-SWITCH.
+                DIVIDE YEAR BY 4 GIVING QUOTIENT-WORK
+                    REMAINDER REMAINDER-4.
+                IF REMAINDER-4 = 0
+                    DIVIDE YEAR BY 100 GIVING QUOTIENT-WORK
+                        REMAINDER REMAINDER-100
+                    IF REMAINDER-100 NOT = 0
+                        MOVE "Y" TO LEAP-YEAR-SWITCH
+                    ELSE
+                        DIVIDE YEAR BY 400 GIVING QUOTIENT-WORK
+                            REMAINDER REMAINDER-400
+                        IF REMAINDER-400 = 0
+                            MOVE "Y" TO LEAP-YEAR-SWITCH
+                        END-IF
+                    END-IF
+                END-IF.
+
+        REJECT-PERSON.
+                MOVE SPACES TO PERSON-REJECT-REC.
+                IF NOT DOB-IS-VALID
+                    STRING "REJECTED - " FIRST-NAME " " L-SURNAME
+                           " - INVALID DATE OF BIRTH " DOB
+                        DELIMITED BY SIZE INTO PERSON-REJECT-REC
+                ELSE
+                    STRING "REJECTED - " FIRST-NAME " " L-SURNAME
+                           " - PROBABLE DUPLICATE OF DOB " DOB
+                        DELIMITED BY SIZE INTO PERSON-REJECT-REC
+                END-IF.
+                WRITE PERSON-REJECT-REC.
+                ADD 1 TO RECORDS-REJECTED.
+
+        INITIALIZE-TABLES.
+      *Loads the ordinary (non-leap) days-per-month so MONTH/DIA can
+      *be range-checked with a table lookup instead of a chain of
+      *IF statements naming every month.
+                MOVE 31 TO DAYS-IN-MONTH (1).
+                MOVE 28 TO DAYS-IN-MONTH (2).
+                MOVE 31 TO DAYS-IN-MONTH (3).
+                MOVE 30 TO DAYS-IN-MONTH (4).
+                MOVE 31 TO DAYS-IN-MONTH (5).
+                MOVE 30 TO DAYS-IN-MONTH (6).
+                MOVE 31 TO DAYS-IN-MONTH (7).
+                MOVE 31 TO DAYS-IN-MONTH (8).
+                MOVE 30 TO DAYS-IN-MONTH (9).
+                MOVE 31 TO DAYS-IN-MONTH (10).
+                MOVE 30 TO DAYS-IN-MONTH (11).
+                MOVE 31 TO DAYS-IN-MONTH (12).
 
-                STOP RUN.
+        COMPUTE-AGE.
+      *Works out age from the date-of-birth fields using ordinary
+      *arithmetic rather than an intrinsic FUNCTION, so the same
+      *logic reads the same way as the rest of this shop's code.
+                COMPUTE PERSON-AGE = TODAY-YEAR - YEAR.
+                IF TODAY-MONTH < MONTH
+                    SUBTRACT 1 FROM PERSON-AGE
+                ELSE
+                    IF TODAY-MONTH = MONTH AND TODAY-DAY < DIA
+                        SUBTRACT 1 FROM PERSON-AGE
+                    END-IF
+                END-IF.
