@@ -1,20 +1,47 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GOTOSOLUTION.
        AUTHOR. Ashish.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-LIMIT-FILE ASSIGN TO "LOOPLIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOOP-LIMIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP-LIMIT-FILE.
+       01  LOOP-LIMIT-REC.
+           02 LOOP-LIMIT-VALUE      PIC 9.
+
        WORKING-STORAGE SECTION.
        01 COUNTER PIC 9 VALUE 1.
-      
+       01 LOOP-LIMIT-STATUS PIC XX VALUE "00".
+       01 LOOP-LIMIT PIC 9 VALUE 3.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL COUNTER > 3
+           PERFORM READ-LOOP-LIMIT.
+           PERFORM UNTIL COUNTER > LOOP-LIMIT
                DISPLAY "Counter is: " COUNTER
                ADD 1 TO COUNTER
            END-PERFORM
-           DISPLAY "Counter has reached 3."
+           DISPLAY "Counter has reached " LOOP-LIMIT "."
            STOP RUN.
 
+       READ-LOOP-LIMIT.
+      *Lets operations move the cutoff into a control file instead of
+      *asking for a recompile every time the threshold needs to move.
+           OPEN INPUT LOOP-LIMIT-FILE.
+           IF LOOP-LIMIT-STATUS = "00"
+               READ LOOP-LIMIT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE LOOP-LIMIT-VALUE TO LOOP-LIMIT
+               END-READ
+               CLOSE LOOP-LIMIT-FILE
+           END-IF.
+
 
 
 
