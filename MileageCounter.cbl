@@ -1,50 +1,373 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  MileageCounter.
        AUTHOR.  Michael Coughlan.
-      * Simulates a mileage counter
+      * Reports actual odometer readings from VEHICLE-MASTER, with
+      * rollover detection, daily mileage deltas, maintenance alerts,
+      * and checkpoint/restart across the whole fleet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLE-MASTER-FILE ASSIGN TO "VEHMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEH-ID
+               FILE STATUS IS VEHICLE-MASTER-STATUS.
+           SELECT VEHICLE-LOOKUP-FILE ASSIGN TO "VEHLOOKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VEHICLE-LOOKUP-STATUS.
+           SELECT ROLLOVER-EXCEPTION-FILE ASSIGN TO "ROLLOVER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROLLOVER-EXCEPTION-STATUS.
+           SELECT PRIOR-MILEAGE-FILE ASSIGN TO "PRIORMLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIOR-MILEAGE-STATUS.
+           SELECT NEW-PRIOR-MILEAGE-FILE ASSIGN TO "PRIORNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEW-PRIOR-MILEAGE-STATUS.
+           SELECT DELTA-REPORT-FILE ASSIGN TO "MLGDELTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DELTA-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "VEHCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT MAINTENANCE-ALERT-FILE ASSIGN TO "MLGALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINTENANCE-ALERT-STATUS.
+           SELECT DECOMMISSION-FILE ASSIGN TO "VEHDECOM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECOMMISSION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VEHICLE-MASTER-FILE.
+       01  VEHICLE-MASTER-REC.
+           02 VEH-ID                PIC X(06).
+           02 VEH-ODOMETER           PIC 9(06).
+           02 VEH-STATUS             PIC X VALUE "A".
+              88 VEH-ACTIVE                VALUE "A".
+              88 VEH-INACTIVE              VALUE "I".
+
+       FD  ROLLOVER-EXCEPTION-FILE.
+       01  ROLLOVER-EXCEPTION-REC    PIC X(60).
+
+       FD  PRIOR-MILEAGE-FILE.
+       01  PRIOR-MILEAGE-REC.
+           02 PRIOR-VEH-ID            PIC X(06).
+           02 PRIOR-ODOMETER          PIC 9(06).
+
+       FD  NEW-PRIOR-MILEAGE-FILE.
+       01  NEW-PRIOR-MILEAGE-REC.
+           02 NEW-PRIOR-VEH-ID        PIC X(06).
+           02 NEW-PRIOR-ODOMETER      PIC 9(06).
+
+       FD  DELTA-REPORT-FILE.
+       01  DELTA-REPORT-REC           PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02 CHECKPOINT-VEH-ID        PIC X(06).
+
+       FD  MAINTENANCE-ALERT-FILE.
+       01  MAINTENANCE-ALERT-REC       PIC X(60).
+
+       FD  VEHICLE-LOOKUP-FILE.
+       01  VEHICLE-LOOKUP-REC.
+           02 LOOKUP-VEH-ID            PIC X(06).
+
+       FD  DECOMMISSION-FILE.
+       01  DECOMMISSION-REC.
+           02 DECOMM-VEH-ID            PIC X(06).
+
        WORKING-STORAGE SECTION.
-        01 Counters.
-            02 Hundredcount          PIC 99 VALUE ZEROS.
-            02 TensCount              PIC 99 VALUE ZEROS.
-            02 UnitCount             PIC 99 VALUE ZEROS.
+           COPY RETCODES.
+        01 RUN-EXCEPTION-COUNT        PIC 9(05) VALUE ZERO.
 
-        01 DisplayItems.
-            02 PrnHunds               PIC 9.
-            02 PrnTens                PIC 9.
-            02 PrnUnits               PIC 9.
+        01 VEHICLE-MASTER-STATUS      PIC XX VALUE "00".
+        01 ROLLOVER-EXCEPTION-STATUS  PIC XX VALUE "00".
+        01 PRIOR-MILEAGE-STATUS       PIC XX VALUE "00".
+        01 NEW-PRIOR-MILEAGE-STATUS   PIC XX VALUE "00".
+        01 DELTA-REPORT-STATUS        PIC XX VALUE "00".
+        01 CHECKPOINT-STATUS          PIC XX VALUE "00".
+        01 END-OF-FILE-SWITCH         PIC X VALUE "N".
+           88 END-OF-FILE                  VALUE "Y".
+        01 PRIOR-EOF-SWITCH           PIC X VALUE "N".
+           88 PRIOR-EOF                     VALUE "Y".
+        01 RESTART-VEH-ID             PIC X(06) VALUE SPACES.
+        01 SKIP-TO-RESTART-SWITCH     PIC X VALUE "N".
+           88 SKIP-TO-RESTART               VALUE "Y".
+        01 VEHICLES-SINCE-CHECKPOINT  PIC 9(05) VALUE ZERO.
+        01 CHECKPOINT-INTERVAL        PIC 9(05) VALUE 50.
+        01 MAINTENANCE-ALERT-STATUS   PIC XX VALUE "00".
+        01 VEHICLE-LOOKUP-STATUS      PIC XX VALUE "00".
+        01 DECOMMISSION-STATUS        PIC XX VALUE "00".
+        01 MAINTENANCE-THRESHOLD      PIC 9(06) VALUE 5000.
+        01 CURRENT-INTERVAL-COUNT     PIC 9(06).
+        01 PRIOR-INTERVAL-COUNT       PIC 9(06).
+        01 PRN-ODOMETER                PIC ZZZ,ZZ9.
+        01 DAILY-DELTA                 PIC S9(06).
+        01 ROLLOVER-DELTA              PIC 9(07).
+        01 MAX-PLAUSIBLE-DISTANCE      PIC 9(06) VALUE 800.
 
        PROCEDURE DIVISION.
        Begin.
-         DISPLAY "Using an out-of-line Perform".
-         DISPLAY "About to start mileage counter simulation".
-         PERFORM CountMilage
-              VARYING Hundredcount FROM 0 BY 1 UNTIL Hundredcount > 9
-              AFTER   TensCount FROM 0 BY 1 UNTIL TensCount > 9
-              AFTER   UnitCount FROM 0 BY 1 UNTIL UnitCount > 9
-         DISPLAY "End of mileage counter simulation."
-
-         DISPLAY "Now using in-line Performs"
-         DISPLAY "About to start mileage counter simulation".
-         PERFORM VARYING Hundredcount FROM 0 BY 1 UNTIL Hundredcount > 9
-            PERFORM VARYING TensCount FROM 0 BY 1 UNTIL TensCount > 9
-              PERFORM VARYING UnitCount FROM 0 BY 1 UNTIL UnitCount > 9
-                  MOVE Hundredcount TO PrnHunds
-                  MOVE TensCount     TO  PrnTens
-                  MOVE UnitCount    TO PrnUnits
-                  DISPLAY PrnHunds "-" PrnTens "-" PrnUnits
-              END-PERFORM
-            END-PERFORM
+         PERFORM READ-RESTART-CHECKPOINT.
+         IF SKIP-TO-RESTART
+      * A checkpoint was found, so this is a restart of a run that
+      * abended partway through - extend the prior run's exception
+      * output instead of truncating it, or every rollover it already
+      * caught before the abend is lost.
+             OPEN EXTEND ROLLOVER-EXCEPTION-FILE
+         ELSE
+             OPEN OUTPUT ROLLOVER-EXCEPTION-FILE
+         END-IF.
+         PERFORM PROCESS-DECOMMISSION-TRANSACTIONS.
+         PERFORM REPORT-VEHICLE-MILEAGE.
+         PERFORM DISPATCH-SINGLE-VEHICLE-LOOKUPS.
+         CLOSE ROLLOVER-EXCEPTION-FILE.
+         IF VEHICLE-MASTER-STATUS NOT = "00" AND
+            VEHICLE-MASTER-STATUS NOT = "10"
+             STOP RUN RETURNING RC-SEVERE
+         ELSE
+             IF RUN-EXCEPTION-COUNT > 0
+                 STOP RUN RETURNING RC-WARNING
+             ELSE
+                 STOP RUN RETURNING RC-NORMAL
+             END-IF
+         END-IF.
+
+
+
+       WRITE-ROLLOVER-EXCEPTION.
+      * Fires from the real per-vehicle odometer read in
+      * BUILD-DAILY-DELTA, against VEHICLE-MASTER/PRIOR-MILEAGE-FILE.
+         MOVE SPACES TO ROLLOVER-EXCEPTION-REC.
+         STRING VEH-ID " ODOMETER ROLLOVER DETECTED - FROM "
+                PRIOR-ODOMETER " TO " VEH-ODOMETER
+             DELIMITED BY SIZE INTO ROLLOVER-EXCEPTION-REC.
+         WRITE ROLLOVER-EXCEPTION-REC.
+         ADD 1 TO RUN-EXCEPTION-COUNT.
+
+       REPORT-VEHICLE-MILEAGE.
+         DISPLAY "ACTUAL FLEET ODOMETER READINGS".
+         OPEN INPUT VEHICLE-MASTER-FILE.
+         OPEN INPUT PRIOR-MILEAGE-FILE.
+         IF SKIP-TO-RESTART
+      * Same reasoning as ROLLOVER-EXCEPTION-FILE above - the vehicles
+      * already processed before the abend still need their readings,
+      * deltas, and alerts on these files, so extend rather than
+      * truncate them on a restart.
+             OPEN EXTEND NEW-PRIOR-MILEAGE-FILE
+             OPEN EXTEND DELTA-REPORT-FILE
+             OPEN EXTEND MAINTENANCE-ALERT-FILE
+         ELSE
+             OPEN OUTPUT NEW-PRIOR-MILEAGE-FILE
+             OPEN OUTPUT DELTA-REPORT-FILE
+             OPEN OUTPUT MAINTENANCE-ALERT-FILE
+         END-IF.
+         READ PRIOR-MILEAGE-FILE
+             AT END MOVE "Y" TO PRIOR-EOF-SWITCH
+         END-READ.
+         MOVE LOW-VALUES TO VEH-ID.
+         START VEHICLE-MASTER-FILE KEY IS NOT LESS THAN VEH-ID
+             INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+         END-START.
+         READ VEHICLE-MASTER-FILE NEXT RECORD
+             AT END MOVE "Y" TO END-OF-FILE-SWITCH
+         END-READ.
+         PERFORM UNTIL END-OF-FILE
+             PERFORM SYNC-PRIOR-TO-CURRENT-VEHICLE
+             IF VEH-INACTIVE
+                 DISPLAY VEH-ID " IS DECOMMISSIONED - SKIPPED"
+             ELSE
+                 IF SKIP-TO-RESTART
+                     PERFORM CHECK-PAST-RESTART-POINT
+                 ELSE
+                     MOVE VEH-ODOMETER TO PRN-ODOMETER
+                     DISPLAY VEH-ID " ODOMETER: " PRN-ODOMETER
+                     PERFORM BUILD-DAILY-DELTA
+                     PERFORM SAVE-TODAYS-READING
+                     PERFORM WRITE-CHECKPOINT-IF-DUE
+                 END-IF
+             END-IF
+             READ VEHICLE-MASTER-FILE NEXT RECORD
+                 AT END MOVE "Y" TO END-OF-FILE-SWITCH
+             END-READ
+         END-PERFORM.
+         CLOSE VEHICLE-MASTER-FILE PRIOR-MILEAGE-FILE
+               NEW-PRIOR-MILEAGE-FILE DELTA-REPORT-FILE
+               MAINTENANCE-ALERT-FILE.
+
+       READ-RESTART-CHECKPOINT.
+         OPEN INPUT CHECKPOINT-FILE.
+         IF CHECKPOINT-STATUS = "00"
+             READ CHECKPOINT-FILE
+             IF CHECKPOINT-STATUS = "00"
+                 MOVE CHECKPOINT-VEH-ID TO RESTART-VEH-ID
+                 MOVE "Y" TO SKIP-TO-RESTART-SWITCH
+                 DISPLAY "RESTARTING AFTER VEHICLE " RESTART-VEH-ID
+             END-IF
+             CLOSE CHECKPOINT-FILE
+         END-IF.
+
+       CHECK-PAST-RESTART-POINT.
+         IF VEH-ID = RESTART-VEH-ID
+             MOVE "N" TO SKIP-TO-RESTART-SWITCH
+         END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE.
+      * Always opens the checkpoint file OUTPUT so each write starts
+      * from an empty file, leaving exactly one record on it - the
+      * most recently processed vehicle - instead of appending a new
+      * record every interval and stranding the earlier ones where a
+      * restart would find and use them first.
+         ADD 1 TO VEHICLES-SINCE-CHECKPOINT.
+         IF VEHICLES-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+             MOVE VEH-ID TO CHECKPOINT-VEH-ID
+             OPEN OUTPUT CHECKPOINT-FILE
+             WRITE CHECKPOINT-REC
+             CLOSE CHECKPOINT-FILE
+             MOVE ZERO TO VEHICLES-SINCE-CHECKPOINT
+         END-IF.
+
+       SYNC-PRIOR-TO-CURRENT-VEHICLE.
+      * Advances PRIOR-MILEAGE-FILE up to the current vehicle for
+      * every vehicle on VEHICLE-MASTER-FILE, decommissioned or
+      * restart-skipped included, since PRIOR-MILEAGE-FILE carries an
+      * entry for the whole fleet in the same key order - advancing
+      * it only inside BUILD-DAILY-DELTA let a skipped vehicle desync
+      * the two sequences for the rest of the run.
+         PERFORM UNTIL PRIOR-EOF OR PRIOR-VEH-ID NOT < VEH-ID
+             READ PRIOR-MILEAGE-FILE
+                 AT END MOVE "Y" TO PRIOR-EOF-SWITCH
+             END-READ
          END-PERFORM.
-         DISPLAY "End of mileage counter simulation."
-         STOP RUN.
 
+       BUILD-DAILY-DELTA.
+         IF PRIOR-EOF OR PRIOR-VEH-ID NOT = VEH-ID
+             DISPLAY "  NO PRIOR READING ON FILE FOR " VEH-ID
+         ELSE
+             IF VEH-ODOMETER < PRIOR-ODOMETER
+      * A true wraparound covers only the last few miles before the
+      * counter turns over at 999999 and the first few after it
+      * turns back to 000000 - measure the apparent distance travelled
+      * on that assumption and only call it a rollover when that
+      * distance is plausible.  An ordinary decrease (e.g. a dial
+      * wound back) fails this test and still falls through to
+      * WRITE-DELTA-LINE's tamper check below.
+                 COMPUTE ROLLOVER-DELTA =
+                         (999999 - PRIOR-ODOMETER) + VEH-ODOMETER + 1
+                 IF ROLLOVER-DELTA <= MAX-PLAUSIBLE-DISTANCE
+                     PERFORM WRITE-ROLLOVER-EXCEPTION
+                 ELSE
+                     COMPUTE DAILY-DELTA = VEH-ODOMETER - PRIOR-ODOMETER
+                     PERFORM WRITE-DELTA-LINE
+                 END-IF
+             ELSE
+                 COMPUTE DAILY-DELTA = VEH-ODOMETER - PRIOR-ODOMETER
+                 PERFORM WRITE-DELTA-LINE
+             END-IF
+             PERFORM CHECK-MAINTENANCE-THRESHOLD
+         END-IF.
+
+       CHECK-MAINTENANCE-THRESHOLD.
+         COMPUTE CURRENT-INTERVAL-COUNT =
+                 VEH-ODOMETER / MAINTENANCE-THRESHOLD.
+         COMPUTE PRIOR-INTERVAL-COUNT =
+                 PRIOR-ODOMETER / MAINTENANCE-THRESHOLD.
+         IF CURRENT-INTERVAL-COUNT > PRIOR-INTERVAL-COUNT
+             MOVE SPACES TO MAINTENANCE-ALERT-REC
+             STRING VEH-ID " CROSSED MAINTENANCE INTERVAL OF "
+                    MAINTENANCE-THRESHOLD " MILES - SERVICE DUE"
+                 DELIMITED BY SIZE INTO MAINTENANCE-ALERT-REC
+             WRITE MAINTENANCE-ALERT-REC
+         END-IF.
+
+       WRITE-DELTA-LINE.
+         MOVE SPACES TO DELTA-REPORT-REC.
+         IF DAILY-DELTA < 0
+             STRING VEH-ID " MILEAGE DECREASED BY "
+                    DAILY-DELTA " - POSSIBLE TAMPERING"
+                 DELIMITED BY SIZE INTO DELTA-REPORT-REC
+             ADD 1 TO RUN-EXCEPTION-COUNT
+         ELSE
+             IF DAILY-DELTA > MAX-PLAUSIBLE-DISTANCE
+                 STRING VEH-ID " MILEAGE JUMPED BY " DAILY-DELTA
+                        " - EXCEEDS MAX PLAUSIBLE DISTANCE OF "
+                        MAX-PLAUSIBLE-DISTANCE " - POSSIBLE TAMPERING"
+                     DELIMITED BY SIZE INTO DELTA-REPORT-REC
+                 ADD 1 TO RUN-EXCEPTION-COUNT
+             ELSE
+                 STRING VEH-ID " DAILY MILES: " DAILY-DELTA
+                     DELIMITED BY SIZE INTO DELTA-REPORT-REC
+             END-IF
+         END-IF.
+         WRITE DELTA-REPORT-REC.
 
+       SAVE-TODAYS-READING.
+         MOVE VEH-ID       TO NEW-PRIOR-VEH-ID.
+         MOVE VEH-ODOMETER TO NEW-PRIOR-ODOMETER.
+         WRITE NEW-PRIOR-MILEAGE-REC.
 
-       CountMilage.
-         MOVE Hundredcount TO PrnHunds
-         MOVE TensCount     TO  PrnTens
-         MOVE UnitCount    TO PrnUnits
-         DISPLAY PrnHunds "-" PrnTens "-" PrnUnits.
+       DISPATCH-SINGLE-VEHICLE-LOOKUPS.
+      * Lets a dispatcher check one truck's odometer on demand by
+      * vehicle ID, without a full sequential pass through the fleet.
+         OPEN INPUT VEHICLE-LOOKUP-FILE.
+         IF VEHICLE-LOOKUP-STATUS NOT = "00"
+             DISPLAY "NO DISPATCHER LOOKUP REQUESTS TO PROCESS"
+         ELSE
+             OPEN INPUT VEHICLE-MASTER-FILE
+             READ VEHICLE-LOOKUP-FILE
+                 AT END MOVE "Y" TO END-OF-FILE-SWITCH
+             END-READ
+             PERFORM UNTIL END-OF-FILE
+                 MOVE LOOKUP-VEH-ID TO VEH-ID
+                 READ VEHICLE-MASTER-FILE
+                     KEY IS VEH-ID
+                     INVALID KEY
+                         DISPLAY "VEHICLE NOT FOUND: " LOOKUP-VEH-ID
+                     NOT INVALID KEY
+                         MOVE VEH-ODOMETER TO PRN-ODOMETER
+                         DISPLAY LOOKUP-VEH-ID " ODOMETER: "
+                                 PRN-ODOMETER
+                 END-READ
+                 READ VEHICLE-LOOKUP-FILE
+                     AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                 END-READ
+             END-PERFORM
+             CLOSE VEHICLE-MASTER-FILE
+             MOVE "N" TO END-OF-FILE-SWITCH
+         END-IF.
+         CLOSE VEHICLE-LOOKUP-FILE.
 
-        
\ No newline at end of file
+       PROCESS-DECOMMISSION-TRANSACTIONS.
+      * Marks a vehicle inactive in VEHICLE-MASTER so the mileage
+      * report skips it on every future run, instead of the fleet
+      * list only ever growing.
+         OPEN INPUT DECOMMISSION-FILE.
+         IF DECOMMISSION-STATUS NOT = "00"
+             DISPLAY "NO DECOMMISSION TRANSACTIONS TO PROCESS"
+         ELSE
+             OPEN I-O VEHICLE-MASTER-FILE
+             READ DECOMMISSION-FILE
+                 AT END MOVE "Y" TO END-OF-FILE-SWITCH
+             END-READ
+             PERFORM UNTIL END-OF-FILE
+                 MOVE DECOMM-VEH-ID TO VEH-ID
+                 READ VEHICLE-MASTER-FILE
+                     KEY IS VEH-ID
+                     INVALID KEY
+                         DISPLAY "CANNOT DECOMMISSION - NOT FOUND: "
+                                 DECOMM-VEH-ID
+                     NOT INVALID KEY
+                         MOVE "I" TO VEH-STATUS
+                         REWRITE VEHICLE-MASTER-REC
+                         DISPLAY DECOMM-VEH-ID " DECOMMISSIONED"
+                 END-READ
+                 READ DECOMMISSION-FILE
+                     AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                 END-READ
+             END-PERFORM
+             CLOSE VEHICLE-MASTER-FILE
+             MOVE "N" TO END-OF-FILE-SWITCH
+         END-IF.
+         CLOSE DECOMMISSION-FILE.
