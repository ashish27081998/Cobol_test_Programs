@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Y2KRECON.
+       AUTHOR. Ashish.
+      * Runs MAA's pivot-year century rule and Y2K-Problem-Solved's
+      * century-indicator rule against the same set of legacy dates
+      * and reports every case where the two programs would expand
+      * the year differently, so the mismatch is caught here instead
+      * of surfacing downstream after the real cutover job runs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-INPUT-FILE ASSIGN TO "RECONIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-INPUT-STATUS.
+           SELECT MISMATCH-FILE ASSIGN TO "RECONMIS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MISMATCH-STATUS.
+           SELECT CENTURY-CONTROL-FILE ASSIGN TO "CENTCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-CONTROL-KEY
+               FILE STATUS IS CENTURY-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-INPUT-FILE.
+       01  RECON-INPUT-REC.
+           05 RECON-YY               PIC 99.
+           05 RECON-CENTURY-IND      PIC X.
+
+       FD  MISMATCH-FILE.
+       01  MISMATCH-REC              PIC X(60).
+
+       FD  CENTURY-CONTROL-FILE.
+           COPY CENTCTL.
+
+       WORKING-STORAGE SECTION.
+       01  RECON-INPUT-STATUS        PIC XX VALUE "00".
+       01  MISMATCH-STATUS           PIC XX VALUE "00".
+       01  CENTURY-CONTROL-STATUS    PIC XX VALUE "00".
+       01  END-OF-FILE-SWITCH        PIC X VALUE "N".
+           88 END-OF-FILE                  VALUE "Y".
+       01  PIVOT-YEAR                 PIC 99 VALUE 30.
+       01  MAA-YEAR                   PIC 9(4).
+       01  Y2K-YEAR                   PIC 9(4).
+       01  PAIRS-READ                 PIC 9(7) VALUE ZERO.
+       01  MISMATCH-COUNT             PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Y2KRECON: RECONCILIATION RUN STARTING".
+           PERFORM READ-CENTURY-CONTROL.
+           OPEN INPUT RECON-INPUT-FILE
+                OUTPUT MISMATCH-FILE.
+           READ RECON-INPUT-FILE
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH
+           END-READ.
+           PERFORM UNTIL END-OF-FILE
+               PERFORM RECONCILE-ONE-PAIR
+               READ RECON-INPUT-FILE
+                   AT END MOVE "Y" TO END-OF-FILE-SWITCH
+               END-READ
+           END-PERFORM.
+           CLOSE RECON-INPUT-FILE MISMATCH-FILE.
+           DISPLAY "PAIRS CHECKED: " PAIRS-READ.
+           DISPLAY "MISMATCHES FOUND: " MISMATCH-COUNT.
+           STOP RUN.
+
+       READ-CENTURY-CONTROL.
+      * Picks up the same century-pivot year MAABATCH takes from the
+      * shared keyed control table, so this reconciliation run checks
+      * MAABATCH's actual pivot instead of a compiled-in value that
+      * can silently drift from what MAABATCH really used tonight.
+           OPEN INPUT CENTURY-CONTROL-FILE.
+           IF CENTURY-CONTROL-STATUS = "00"
+               MOVE "PIVOT   " TO CC-CONTROL-KEY
+               READ CENTURY-CONTROL-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE CC-PIVOT-YEAR TO PIVOT-YEAR
+               END-READ
+               CLOSE CENTURY-CONTROL-FILE
+           END-IF.
+
+       RECONCILE-ONE-PAIR.
+           ADD 1 TO PAIRS-READ.
+           IF RECON-YY < PIVOT-YEAR
+               COMPUTE MAA-YEAR = 2000 + RECON-YY
+           ELSE
+               COMPUTE MAA-YEAR = 1900 + RECON-YY
+           END-IF.
+           IF RECON-CENTURY-IND = "1"
+               COMPUTE Y2K-YEAR = 2000 + RECON-YY
+           ELSE
+               COMPUTE Y2K-YEAR = 1900 + RECON-YY
+           END-IF.
+           IF MAA-YEAR NOT = Y2K-YEAR
+               PERFORM WRITE-MISMATCH
+           END-IF.
+
+       WRITE-MISMATCH.
+           MOVE SPACES TO MISMATCH-REC.
+           STRING "YY=" RECON-YY " MAA=" MAA-YEAR
+                  " Y2K=" Y2K-YEAR " IND=" RECON-CENTURY-IND
+               DELIMITED BY SIZE INTO MISMATCH-REC.
+           WRITE MISMATCH-REC.
+           ADD 1 TO MISMATCH-COUNT.
