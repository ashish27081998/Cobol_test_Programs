@@ -1,16 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAA.
        AUTHOR. https://ibmmainframes.com/programs.php.
+      * Expands a 2-digit year into a 4-digit year using a sliding
+      * century-pivot window, rather than assuming a fixed "19xx".
+      * Entries that fall close to the pivot boundary should be
+      * spot-checked manually - see the batch run's exception report.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 YY PIC 99.
        01 YYYY.
           05 Y1 PIC 99 VALUE 19.
           05 Y2 PIC 99 VALUE 00.
+       01 PIVOT-YEAR PIC 99 VALUE 30.
+      * YY values below PIVOT-YEAR are treated as 20xx; at or above
+      * the pivot they are treated as 19xx.
 
        PROCEDURE DIVISION.
        0001.
             ACCEPT YY.
+            IF YY NOT NUMERIC
+                GO TO 0002
+            END-IF.
+            IF YY < PIVOT-YEAR
+                MOVE 20 TO Y1
+            ELSE
+                MOVE 19 TO Y1
+            END-IF.
             MOVE YY TO Y2.
             DISPLAY YYYY.
             STOP RUN.
+
+       0002.
+            DISPLAY "REJECTED - YY MUST BE A NUMERIC VALUE 00-99".
+            STOP RUN.
