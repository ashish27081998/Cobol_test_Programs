@@ -2,26 +2,137 @@
        PROGRAM-ID. GOTOEXAMPLE.
        AUTHOR. Ashish.
       *Insprired from https://craftofcoding.wordpress.com
-      */2020/03/06/coding-cobol-replacing-go-to-with-perform/ 
+      */2020/03/06/coding-cobol-replacing-go-to-with-perform/
+      *Now reads A/B pairs from a file and reconciles every pair in
+      *one run, instead of only ever comparing one compiled-in pair.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AB-PAIRS-FILE ASSIGN TO "GOTOAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AB-PAIRS-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "GOTOEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "GOTOCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AB-PAIRS-FILE.
+       01  AB-PAIRS-REC.
+           02 A PIC 9.
+           02 B PIC 9.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC             PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02 CHECKPOINT-SEQUENCE    PIC 9(07).
+
        WORKING-STORAGE SECTION.
-            01 A PIC 9 VALUE 5.
-            01 B PIC 9 VALUE 2.
+            COPY RETCODES.
             01 RESULT PIC 99.
+            01 EXCEPTION-COUNT PIC 9(05) VALUE ZERO.
+            01 AB-PAIRS-STATUS PIC XX VALUE "00".
+            01 EXCEPTION-STATUS PIC XX VALUE "00".
+            01 CHECKPOINT-STATUS PIC XX VALUE "00".
+            01 REASON-CODE PIC X(04) VALUE "R001".
+            01 END-OF-FILE-SWITCH PIC X VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+            01 PAIR-SEQUENCE-NUMBER PIC 9(07) VALUE ZERO.
+            01 RESTART-SEQUENCE PIC 9(07) VALUE ZERO.
+            01 SKIP-TO-RESTART-SWITCH PIC X VALUE "N".
+               88 SKIP-TO-RESTART VALUE "Y".
 
        PROCEDURE DIVISION.
-            IF A < B THEN
-                GO TO ALESSB
+       MAIN-PROCEDURE.
+            PERFORM READ-RESTART-CHECKPOINT.
+            OPEN INPUT AB-PAIRS-FILE.
+            IF SKIP-TO-RESTART
+      * A checkpoint was found, so this is a restart of a run that
+      * abended partway through - extend the prior run's exception
+      * file instead of truncating it, or every exception it already
+      * logged for pairs before the abend is lost.
+                OPEN EXTEND EXCEPTION-FILE
+            ELSE
+                OPEN OUTPUT EXCEPTION-FILE
+            END-IF.
+            READ AB-PAIRS-FILE
+                AT END MOVE "Y" TO END-OF-FILE-SWITCH
+            END-READ.
+            PERFORM UNTIL END-OF-FILE
+                ADD 1 TO PAIR-SEQUENCE-NUMBER
+                IF SKIP-TO-RESTART AND
+                   PAIR-SEQUENCE-NUMBER <= RESTART-SEQUENCE
+                    CONTINUE
+                ELSE
+                    MOVE "N" TO SKIP-TO-RESTART-SWITCH
+                    PERFORM PROCESS-ONE-PAIR
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+                READ AB-PAIRS-FILE
+                    AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                END-READ
+            END-PERFORM.
+            CLOSE AB-PAIRS-FILE EXCEPTION-FILE.
+            IF AB-PAIRS-STATUS NOT = "00" AND AB-PAIRS-STATUS NOT = "10"
+                STOP RUN RETURNING RC-SEVERE
+            ELSE
+                IF EXCEPTION-COUNT > 0
+                    STOP RUN RETURNING RC-WARNING
+                ELSE
+                    STOP RUN RETURNING RC-NORMAL
+                END-IF
+            END-IF.
+
+       READ-RESTART-CHECKPOINT.
+      *Lets a run that abended partway through pick up after the last
+      *processed pair instead of redoing the whole reconciliation file.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                IF CHECKPOINT-STATUS = "00"
+                    MOVE CHECKPOINT-SEQUENCE TO RESTART-SEQUENCE
+                    MOVE "Y" TO SKIP-TO-RESTART-SWITCH
+                    DISPLAY "RESTARTING AFTER PAIR " RESTART-SEQUENCE
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE PAIR-SEQUENCE-NUMBER TO CHECKPOINT-SEQUENCE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
+       PROCESS-ONE-PAIR.
+      *Evaluates one A/B pair and falls straight through to the next
+      *iteration of the caller's file loop, instead of branching out
+      *via GO TO and stopping - that structure worked for a single
+      *compiled-in pair but cannot carry on reading a whole file.
+            IF A < B
+                DISPLAY "A is less than B"
+                PERFORM WRITE-ALESSB-EXCEPTION
             ELSE
                 COMPUTE RESULT = A - B
                 DISPLAY "Result is " RESULT
-                STOP RUN
-            .
+            END-IF.
 
-       ALESSB.
-            DISPLAY "A is less than B"
-            STOP RUN.
+       WRITE-ALESSB-EXCEPTION.
+      *Records why the pair was routed to the exceptions file so
+      *tomorrow's batch-log review shows the reason instead of just
+      *seeing a blank stop.
+            MOVE SPACES TO EXCEPTION-REC.
+            STRING "REASON " REASON-CODE
+                   " - A LESS THAN B - PAIR SKIPPED - A="
+                   A " B=" B
+                DELIMITED BY SIZE INTO EXCEPTION-REC.
+            WRITE EXCEPTION-REC.
+            ADD 1 TO EXCEPTION-COUNT.
 
 
 
