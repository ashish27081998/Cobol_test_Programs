@@ -1,13 +1,152 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. Y2K-Problem-Solved.
         Author. Ashish.
+      *Reads legacy records carrying a 2-digit year plus an explicit
+      *century indicator (0 = 19xx, 1 = 20xx) and writes a migrated
+      *file with the year expanded to 4 digits, so remediation is a
+      *real file conversion instead of a fixed demo value.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LEGACY-DATE-FILE ASSIGN TO "LEGACYDT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LEGACY-DATE-STATUS.
+            SELECT MIGRATED-DATE-FILE ASSIGN TO "MIGRATDT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS MIGRATED-DATE-STATUS.
+            SELECT CENTURY-CONTROL-FILE ASSIGN TO "CENTCTL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CC-CONTROL-KEY
+                FILE STATUS IS CENTURY-CONTROL-STATUS.
+            SELECT STEP-CHECKPOINT-FILE ASSIGN TO "CENTCKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS STEP-CHECKPOINT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  LEGACY-DATE-FILE.
+        01  LEGACY-DATE-REC.
+            05 LEGACY-YY             PIC 99.
+            05 LEGACY-CENTURY-IND    PIC X.
+            05 LEGACY-MM             PIC 99.
+            05 LEGACY-DD             PIC 99.
+
+        FD  MIGRATED-DATE-FILE.
+        01  MIGRATED-DATE-REC.
+            05 MIGRATED-YEAR         PIC 9(4).
+            05 MIGRATED-MM           PIC 99.
+            05 MIGRATED-DD           PIC 99.
+
+        FD  CENTURY-CONTROL-FILE.
+            COPY CENTCTL.
+
+        FD  STEP-CHECKPOINT-FILE.
+            COPY STEPCKPT.
+
         WORKING-STORAGE SECTION.
-        01 YEAR PIC 9(4).
+        01  LEGACY-DATE-STATUS       PIC XX VALUE "00".
+        01  MIGRATED-DATE-STATUS     PIC XX VALUE "00".
+        01  CENTURY-CONTROL-STATUS   PIC XX VALUE "00".
+        01  CONTROL-PIVOT-YEAR       PIC 99 VALUE ZERO.
+        01  STEP-CHECKPOINT-STATUS   PIC XX VALUE "00".
+        01  RUN-DATE-WORK            PIC 9(08).
+        01  STEP-ALREADY-DONE-SWITCH PIC X VALUE "N".
+            88 STEP-ALREADY-DONE            VALUE "Y".
+        01  END-OF-FILE-SWITCH       PIC X VALUE "N".
+            88 END-OF-FILE                 VALUE "Y".
+        01  YEAR PIC 9(4).
+        01  RECORDS-READ             PIC 9(7) VALUE ZERO.
+        01  RECORDS-CONVERTED        PIC 9(7) VALUE ZERO.
 
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
-            MOVE 2000 TO YEAR.
-            DISPLAY YEAR.
+            DISPLAY "Y2K-PROBLEM-SOLVED: MIGRATION RUN STARTING".
+            ACCEPT RUN-DATE-WORK FROM DATE YYYYMMDD.
+            PERFORM READ-CENTURY-CONTROL.
+            PERFORM CHECK-STEP-CHECKPOINT.
+            IF STEP-ALREADY-DONE
+                DISPLAY "Y2K-PROBLEM-SOLVED: ALREADY COMPLETED FOR "
+                        RUN-DATE-WORK
+                DISPLAY "Y2K-PROBLEM-SOLVED: SKIPPING RERUN OF THIS "
+                        "STEP"
+            ELSE
+                OPEN INPUT LEGACY-DATE-FILE
+                     OUTPUT MIGRATED-DATE-FILE
+                READ LEGACY-DATE-FILE
+                    AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                END-READ
+                PERFORM UNTIL END-OF-FILE
+                    PERFORM CONVERT-ONE-RECORD
+                    READ LEGACY-DATE-FILE
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                END-PERFORM
+                CLOSE LEGACY-DATE-FILE MIGRATED-DATE-FILE
+                DISPLAY "RECORDS READ: " RECORDS-READ
+                DISPLAY "RECORDS CONVERTED: " RECORDS-CONVERTED
+                PERFORM WRITE-STEP-CHECKPOINT
+            END-IF.
             STOP RUN.
 
+        CHECK-STEP-CHECKPOINT.
+      *Lets a rerun of this job stream after this step abends skip
+      *the whole migration if it already finished today, instead of
+      *redoing it just to get back to the point of failure.
+            MOVE "N" TO STEP-ALREADY-DONE-SWITCH.
+            OPEN INPUT STEP-CHECKPOINT-FILE.
+            IF STEP-CHECKPOINT-STATUS = "00"
+                READ STEP-CHECKPOINT-FILE
+                    AT END CONTINUE
+                END-READ
+                PERFORM UNTIL STEP-CHECKPOINT-STATUS = "10"
+                    IF CK-STEP-NAME = "Y2KSOLVD" AND
+                       CK-RUN-DATE = RUN-DATE-WORK AND
+                       CK-COMPLETE
+                        MOVE "Y" TO STEP-ALREADY-DONE-SWITCH
+                    END-IF
+                    READ STEP-CHECKPOINT-FILE
+                        AT END CONTINUE
+                    END-READ
+                END-PERFORM
+                CLOSE STEP-CHECKPOINT-FILE
+            END-IF.
+
+        WRITE-STEP-CHECKPOINT.
+            OPEN EXTEND STEP-CHECKPOINT-FILE.
+            MOVE "Y2KSOLVD" TO CK-STEP-NAME.
+            MOVE RUN-DATE-WORK TO CK-RUN-DATE.
+            MOVE "C" TO CK-STATUS.
+            WRITE STEP-CHECKPOINT-REC.
+            CLOSE STEP-CHECKPOINT-FILE.
+
+        READ-CENTURY-CONTROL.
+      *Reads the same shared century-pivot table MAABATCH tunes, for
+      *audit purposes only - this program expands years from the
+      *explicit per-record century indicator below, not a pivot, so
+      *the value is displayed rather than used in CONVERT-ONE-RECORD.
+            OPEN INPUT CENTURY-CONTROL-FILE.
+            IF CENTURY-CONTROL-STATUS = "00"
+                MOVE "PIVOT   " TO CC-CONTROL-KEY
+                READ CENTURY-CONTROL-FILE
+                    INVALID KEY CONTINUE
+                    NOT INVALID KEY MOVE CC-PIVOT-YEAR
+                                    TO CONTROL-PIVOT-YEAR
+                END-READ
+                CLOSE CENTURY-CONTROL-FILE
+            END-IF.
+            DISPLAY "CENTURY CONTROL PIVOT YEAR ON FILE: "
+                    CONTROL-PIVOT-YEAR.
+
+        CONVERT-ONE-RECORD.
+            ADD 1 TO RECORDS-READ.
+            IF LEGACY-CENTURY-IND = "1"
+                COMPUTE YEAR = 2000 + LEGACY-YY
+            ELSE
+                COMPUTE YEAR = 1900 + LEGACY-YY
+            END-IF.
+            MOVE YEAR       TO MIGRATED-YEAR.
+            MOVE LEGACY-MM  TO MIGRATED-MM.
+            MOVE LEGACY-DD  TO MIGRATED-DD.
+            WRITE MIGRATED-DATE-REC.
+            ADD 1 TO RECORDS-CONVERTED.
