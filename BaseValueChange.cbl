@@ -1,19 +1,464 @@
         ID DIVISION.
         PROGRAM-ID. BaseValueChange.
+      *Applies a batch of rate-adjustment transactions against a
+      *keyed table of product rates (OP-A/BASE), loaded from a rate
+      *master file, so the shop's whole rate list can be managed
+      *instead of a single compiled-in digit.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RATE-MASTER-FILE ASSIGN TO "RATEMAST"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RATE-MASTER-STATUS.
+            SELECT ADJUSTMENT-FILE ASSIGN TO "BASEADJ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ADJUSTMENT-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO "BASEEXCP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS EXCEPTION-STATUS.
+            SELECT BASE-HISTORY-FILE ASSIGN TO "BASEHIST"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS BASE-HISTORY-STATUS.
+            SELECT DRY-RUN-PARM-FILE ASSIGN TO "BASEDRY"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS DRY-RUN-PARM-STATUS.
+            SELECT PREVIEW-FILE ASSIGN TO "BASEPREV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PREVIEW-STATUS.
+            SELECT REVERSAL-FILE ASSIGN TO "BASEREV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS REVERSAL-STATUS.
+            SELECT SWING-PARM-FILE ASSIGN TO "BASESWPC"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SWING-PARM-STATUS.
+            SELECT SWING-REVIEW-FILE ASSIGN TO "BASESWNG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SWING-REVIEW-STATUS.
+            SELECT DASHBOARD-FILE ASSIGN TO "BASEDASH"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS DASHBOARD-STATUS.
+            SELECT RUN-BY-PARM-FILE ASSIGN TO "BASERUNB"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RUN-BY-PARM-STATUS.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  RATE-MASTER-FILE.
+        01  RATE-MASTER-REC.
+            05 RATEM-PRODUCT-CODE        PIC X(05).
+            05 RATEM-BASE                PIC S9(05)V99.
+            05 RATEM-UNIT                PIC X(03).
+
+        FD  ADJUSTMENT-FILE.
+        01  ADJUSTMENT-REC.
+            05 ADJ-PRODUCT-CODE          PIC X(05).
+            05 ADJ-DIRECTION             PIC X.
+               88 ADJ-IS-UP                    VALUE "U".
+               88 ADJ-IS-DOWN                  VALUE "D".
+            05 ADJ-AMOUNT                 PIC 9(05)V99.
+
+        FD  EXCEPTION-FILE.
+        01  EXCEPTION-REC                PIC X(60).
+
+        FD  BASE-HISTORY-FILE.
+        01  BASE-HISTORY-REC.
+            05 HIST-RUN-DATE              PIC 9(08).
+            05 HIST-RUN-BY                PIC X(08).
+            05 HIST-PRODUCT-CODE          PIC X(05).
+            05 HIST-OLD-BASE              PIC S9(05)V99.
+            05 HIST-NEW-BASE              PIC S9(05)V99.
+            05 HIST-DELTA                 PIC S9(05)V99.
+
+        FD  DRY-RUN-PARM-FILE.
+        01  DRY-RUN-PARM-REC.
+            05 DRY-RUN-IND                PIC X.
+
+        FD  PREVIEW-FILE.
+        01  PREVIEW-REC                   PIC X(60).
+
+        FD  REVERSAL-FILE.
+        01  REVERSAL-REC.
+            05 REV-PRODUCT-CODE            PIC X(05).
+
+        FD  SWING-PARM-FILE.
+        01  SWING-PARM-REC.
+            05 SWING-PARM-PCT              PIC 9(03).
+
+        FD  SWING-REVIEW-FILE.
+        01  SWING-REVIEW-REC               PIC X(60).
+
+        FD  DASHBOARD-FILE.
+        01  DASHBOARD-REC                  PIC X(60).
+
+        FD  RUN-BY-PARM-FILE.
+        01  RUN-BY-PARM-REC.
+            05 RUN-BY-PARM-ID              PIC X(08).
+
         WORKING-STORAGE SECTION.
-            01 VARIABLES.
-            02 OPERATION-1.
-                03 OP-A.
-                    04 BASE                  PIC 9(01).
+            COPY RETCODES.
+            01 RATE-MASTER-STATUS          PIC XX VALUE "00".
+            01 ADJUSTMENT-STATUS           PIC XX VALUE "00".
+            01 EXCEPTION-STATUS            PIC XX VALUE "00".
+            01 BASE-HISTORY-STATUS         PIC XX VALUE "00".
+            01 END-OF-FILE-SWITCH          PIC X VALUE "N".
+               88 END-OF-FILE                     VALUE "Y".
+            01 PROJECTED-BASE              PIC S9(05)V99.
+            01 EXCEPTION-COUNT             PIC 9(07) VALUE ZERO.
+            01 RUN-DATE                    PIC 9(08).
+            01 RUN-BY                      PIC X(08) VALUE "BATCH".
+            01 RUN-BY-PARM-STATUS          PIC XX VALUE "00".
+            01 OLD-BASE                    PIC S9(05)V99.
+            01 PRODUCT-FOUND-SWITCH        PIC X VALUE "N".
+               88 PRODUCT-FOUND                   VALUE "Y".
+            01 OVERFLOW-SWITCH             PIC X VALUE "N".
+               88 OVERFLOW-DETECTED               VALUE "Y".
+            01 DRY-RUN-PARM-STATUS         PIC XX VALUE "00".
+            01 PREVIEW-STATUS              PIC XX VALUE "00".
+            01 DRY-RUN-SWITCH              PIC X VALUE "N".
+               88 DRY-RUN-MODE                    VALUE "Y".
+            01 REVERSAL-STATUS             PIC XX VALUE "00".
+            01 HISTORY-FOUND-SWITCH        PIC X VALUE "N".
+               88 HISTORY-FOUND                   VALUE "Y".
+            01 LAST-OLD-BASE               PIC S9(05)V99.
+            01 REVERSALS-APPLIED           PIC 9(05) VALUE ZERO.
+            01 SWING-PARM-STATUS           PIC XX VALUE "00".
+            01 SWING-REVIEW-STATUS         PIC XX VALUE "00".
+            01 SWING-THRESHOLD-PCT         PIC 9(03) VALUE 25.
+            01 SWING-PCT                   PIC S9(05)V99.
+            01 SWING-COUNT                 PIC 9(05) VALUE ZERO.
+            01 LARGE-SWING-SWITCH          PIC X VALUE "N".
+               88 LARGE-SWING                    VALUE "Y".
+            01 DASHBOARD-STATUS            PIC XX VALUE "00".
+            01 ADJUSTMENTS-APPLIED         PIC 9(05) VALUE ZERO.
+            01 GUARD-EXCEPTION-COUNT       PIC 9(05) VALUE ZERO.
+            01 NET-BASE-MOVEMENT           PIC S9(06)V99 VALUE ZERO.
+
+            COPY RATETABL.
 
         PROCEDURE DIVISION.
-        MAINLINE.       
+        MAINLINE.
                 DISPLAY 'START OF PROGRAM'.
-                MOVE 1                    TO BASE.
-                DISPLAY 'BASE: ' BASE.           
-                SET BASE UP BY 2.
-                DISPLAY 'BASE: ' BASE.
-                SET BASE DOWN BY 1.
-                DISPLAY 'BASE: ' BASE.
+                ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+                PERFORM READ-DRY-RUN-PARM.
+                PERFORM READ-SWING-PARM.
+                PERFORM READ-RUN-BY-PARM.
+                PERFORM LOAD-RATE-TABLE.
+                OPEN INPUT ADJUSTMENT-FILE.
+                OPEN OUTPUT EXCEPTION-FILE.
+                OPEN OUTPUT SWING-REVIEW-FILE.
+                OPEN EXTEND BASE-HISTORY-FILE.
+                IF DRY-RUN-MODE
+                    OPEN OUTPUT PREVIEW-FILE
+                END-IF.
+                READ ADJUSTMENT-FILE
+                    AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                END-READ.
+                PERFORM UNTIL END-OF-FILE
+                    PERFORM APPLY-ADJUSTMENT
+                    READ ADJUSTMENT-FILE
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                END-PERFORM.
+                CLOSE ADJUSTMENT-FILE EXCEPTION-FILE BASE-HISTORY-FILE
+                      SWING-REVIEW-FILE.
+                IF DRY-RUN-MODE
+                    CLOSE PREVIEW-FILE
+                END-IF.
+                IF NOT DRY-RUN-MODE
+                    PERFORM PROCESS-REVERSALS
+                END-IF.
+                PERFORM WRITE-DASHBOARD-REPORT.
+                DISPLAY 'ADJUSTMENTS APPLIED: ' ADJUSTMENTS-APPLIED.
+                DISPLAY 'ADJUSTMENTS REJECTED: ' EXCEPTION-COUNT.
+                DISPLAY 'OVERFLOW/UNDERFLOW EXCEPTIONS: '
+                        GUARD-EXCEPTION-COUNT.
+                DISPLAY 'NET BASE MOVEMENT: ' NET-BASE-MOVEMENT.
+                DISPLAY 'LARGE SWINGS SENT TO REVIEW: ' SWING-COUNT.
+                DISPLAY 'REVERSALS APPLIED: ' REVERSALS-APPLIED.
+                IF ADJUSTMENT-STATUS NOT = "00" AND
+                   ADJUSTMENT-STATUS NOT = "10"
+                    STOP RUN RETURNING RC-SEVERE
+                ELSE
+                    IF EXCEPTION-COUNT > 0 OR SWING-COUNT > 0
+                        STOP RUN RETURNING RC-WARNING
+                    ELSE
+                        STOP RUN RETURNING RC-NORMAL
+                    END-IF
+                END-IF.
+
+        PROCESS-REVERSALS.
+      *Backs out the most recent adjustment for a product using the
+      *BASE-HISTORY audit trail, so a bad rate change can be undone
+      *without rerunning the whole prior batch.
+                OPEN INPUT REVERSAL-FILE.
+                IF REVERSAL-STATUS = "00"
+                    OPEN EXTEND EXCEPTION-FILE
+                    MOVE "N" TO END-OF-FILE-SWITCH
+                    READ REVERSAL-FILE
+                        AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-READ
+                    PERFORM UNTIL END-OF-FILE
+                        PERFORM REVERSE-ONE-PRODUCT
+                        READ REVERSAL-FILE
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                    END-PERFORM
+                    CLOSE EXCEPTION-FILE
+                END-IF.
+                CLOSE REVERSAL-FILE.
+
+        REVERSE-ONE-PRODUCT.
+                MOVE REV-PRODUCT-CODE TO ADJ-PRODUCT-CODE.
+                PERFORM FIND-PRODUCT.
+                PERFORM FIND-LAST-HISTORY-FOR-PRODUCT.
+                IF PRODUCT-FOUND AND HISTORY-FOUND
+                    MOVE BASE (OP-IDX)  TO OLD-BASE
+                    MOVE LAST-OLD-BASE  TO BASE (OP-IDX)
+                    COMPUTE HIST-DELTA = BASE (OP-IDX) - OLD-BASE
+                    DISPLAY 'REVERSED ' PRODUCT-CODE (OP-IDX)
+                            ' BASE BACK TO: ' BASE (OP-IDX)
+                    OPEN EXTEND BASE-HISTORY-FILE
+                    PERFORM RECORD-HISTORY
+                    CLOSE BASE-HISTORY-FILE
+                    ADD 1 TO REVERSALS-APPLIED
+                ELSE
+                    MOVE SPACES TO EXCEPTION-REC
+                    STRING "REJECTED - NOTHING TO REVERSE FOR "
+                           REV-PRODUCT-CODE
+                        DELIMITED BY SIZE INTO EXCEPTION-REC
+                    WRITE EXCEPTION-REC
+                    ADD 1 TO EXCEPTION-COUNT
+                END-IF.
+
+        FIND-LAST-HISTORY-FOR-PRODUCT.
+      *Scans the audit trail from the top so the last match left in
+      *LAST-OLD-BASE is the most recent adjustment for the product.
+                MOVE "N" TO HISTORY-FOUND-SWITCH.
+                OPEN INPUT BASE-HISTORY-FILE.
+                READ BASE-HISTORY-FILE
+                    AT END CONTINUE
+                END-READ.
+                PERFORM UNTIL BASE-HISTORY-STATUS = "10"
+                    IF HIST-PRODUCT-CODE = REV-PRODUCT-CODE
+                        MOVE HIST-OLD-BASE TO LAST-OLD-BASE
+                        MOVE "Y" TO HISTORY-FOUND-SWITCH
+                    END-IF
+                    READ BASE-HISTORY-FILE
+                        AT END CONTINUE
+                    END-READ
+                END-PERFORM.
+                CLOSE BASE-HISTORY-FILE.
+
+        READ-DRY-RUN-PARM.
+      *Lets operations flip this run into a preview only by dropping
+      *a "Y" into the control file, instead of needing a recompile
+      *or a separate preview program to see what BASE would become.
+                OPEN INPUT DRY-RUN-PARM-FILE.
+                IF DRY-RUN-PARM-STATUS = "00"
+                    READ DRY-RUN-PARM-FILE
+                        AT END CONTINUE
+                        NOT AT END MOVE DRY-RUN-IND TO DRY-RUN-SWITCH
+                    END-READ
+                    CLOSE DRY-RUN-PARM-FILE
+                END-IF.
+
+        READ-SWING-PARM.
+      *Lets operations tune how large a single adjustment can be,
+      *as a percentage of the current BASE, before it is routed to
+      *review instead of posting automatically.
+                OPEN INPUT SWING-PARM-FILE.
+                IF SWING-PARM-STATUS = "00"
+                    READ SWING-PARM-FILE
+                        AT END CONTINUE
+                        NOT AT END MOVE SWING-PARM-PCT
+                                   TO SWING-THRESHOLD-PCT
+                    END-READ
+                    CLOSE SWING-PARM-FILE
+                END-IF.
+
+        READ-RUN-BY-PARM.
+      *Lets operations identify who/what kicked off this run in the
+      *BASE-HISTORY audit trail, as a control-card value instead of a
+      *permanently compiled-in "BATCH".
+                OPEN INPUT RUN-BY-PARM-FILE.
+                IF RUN-BY-PARM-STATUS = "00"
+                    READ RUN-BY-PARM-FILE
+                        AT END CONTINUE
+                        NOT AT END MOVE RUN-BY-PARM-ID TO RUN-BY
+                    END-READ
+                    CLOSE RUN-BY-PARM-FILE
+                END-IF.
+
+        LOAD-RATE-TABLE.
+                OPEN INPUT RATE-MASTER-FILE.
+                READ RATE-MASTER-FILE
+                    AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                END-READ.
+                PERFORM UNTIL END-OF-FILE
+                    IF RATE-COUNT >= 50
+                        DISPLAY "RATE-MASTER-FILE EXCEEDS 50 PRODUCTS "
+                                "- REMAINING RECORDS IGNORED"
+                        MOVE "Y" TO END-OF-FILE-SWITCH
+                    ELSE
+                        ADD 1 TO RATE-COUNT
+                        SET OP-IDX TO RATE-COUNT
+                        MOVE RATEM-PRODUCT-CODE TO PRODUCT-CODE (OP-IDX)
+                        MOVE RATEM-BASE         TO BASE (OP-IDX)
+                        MOVE RATEM-UNIT TO UNIT-OF-MEASURE (OP-IDX)
+                        READ RATE-MASTER-FILE
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                    END-IF
+                END-PERFORM.
+                CLOSE RATE-MASTER-FILE.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+
+        FIND-PRODUCT.
+                MOVE "N" TO PRODUCT-FOUND-SWITCH.
+                SET OP-IDX TO 1.
+                SEARCH OPERATION-1
+                    AT END MOVE "N" TO PRODUCT-FOUND-SWITCH
+                    WHEN PRODUCT-CODE (OP-IDX) = ADJ-PRODUCT-CODE
+                        MOVE "Y" TO PRODUCT-FOUND-SWITCH
+                END-SEARCH.
+
+        APPLY-ADJUSTMENT.
+                PERFORM FIND-PRODUCT.
+                IF NOT PRODUCT-FOUND
+                    PERFORM REJECT-UNKNOWN-PRODUCT
+                ELSE
+                    MOVE "N" TO OVERFLOW-SWITCH
+                    IF ADJ-IS-UP
+                        COMPUTE PROJECTED-BASE =
+                                BASE (OP-IDX) + ADJ-AMOUNT
+                            ON SIZE ERROR
+                                MOVE 99999.99 TO PROJECTED-BASE
+                                MOVE "Y" TO OVERFLOW-SWITCH
+                        END-COMPUTE
+                    ELSE
+                        COMPUTE PROJECTED-BASE =
+                                BASE (OP-IDX) - ADJ-AMOUNT
+                            ON SIZE ERROR
+                                MOVE -99999.99 TO PROJECTED-BASE
+                                MOVE "Y" TO OVERFLOW-SWITCH
+                        END-COMPUTE
+                    END-IF
+                    IF OVERFLOW-DETECTED OR
+                       PROJECTED-BASE < 0 OR
+                       PROJECTED-BASE > 99999.99
+                        PERFORM REJECT-ADJUSTMENT
+                    ELSE
+                        PERFORM CHECK-SWING-THRESHOLD
+                        IF LARGE-SWING
+                            PERFORM WRITE-SWING-REVIEW
+                        ELSE
+                            IF DRY-RUN-MODE
+                                PERFORM WRITE-PREVIEW-LINE
+                            ELSE
+                                MOVE BASE (OP-IDX) TO OLD-BASE
+                                IF ADJ-IS-UP
+                                    SET BASE (OP-IDX) UP BY ADJ-AMOUNT
+                                ELSE
+                                    SET BASE (OP-IDX) DOWN BY ADJ-AMOUNT
+                                END-IF
+                                DISPLAY PRODUCT-CODE (OP-IDX) ' BASE: '
+                                        BASE (OP-IDX)
+                                PERFORM RECORD-HISTORY
+                                ADD 1 TO ADJUSTMENTS-APPLIED
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF.
+
+        CHECK-SWING-THRESHOLD.
+      *Flags an adjustment that moves BASE by more than the
+      *configured percentage in one run, so a fat-fingered amount is
+      *caught before it posts instead of going live unnoticed.  A
+      *zero BASE has no percentage to compute, so any adjustment off
+      *zero is treated as a large swing rather than let it through
+      *unchecked - that is the one case this review most needs.
+                MOVE "N" TO LARGE-SWING-SWITCH.
+                IF BASE (OP-IDX) = 0
+                    IF ADJ-AMOUNT > 0
+                        MOVE "Y" TO LARGE-SWING-SWITCH
+                    END-IF
+                ELSE
+                    COMPUTE SWING-PCT ROUNDED =
+                            (ADJ-AMOUNT / BASE (OP-IDX)) * 100
+                        ON SIZE ERROR
+                            MOVE 99999.99 TO SWING-PCT
+                    END-COMPUTE
+                    IF SWING-PCT < 0
+                        COMPUTE SWING-PCT = SWING-PCT * -1
+                    END-IF
+                    IF SWING-PCT > SWING-THRESHOLD-PCT
+                        MOVE "Y" TO LARGE-SWING-SWITCH
+                    END-IF
+                END-IF.
+
+        WRITE-SWING-REVIEW.
+                MOVE SPACES TO SWING-REVIEW-REC.
+                STRING "REVIEW - " ADJ-PRODUCT-CODE " "
+                       ADJ-DIRECTION " BY " ADJ-AMOUNT
+                       " SWING PCT " SWING-PCT
+                    DELIMITED BY SIZE INTO SWING-REVIEW-REC.
+                WRITE SWING-REVIEW-REC.
+                ADD 1 TO SWING-COUNT.
+
+        WRITE-PREVIEW-LINE.
+                MOVE SPACES TO PREVIEW-REC.
+                STRING "PREVIEW - " PRODUCT-CODE (OP-IDX)
+                       " CURRENT BASE " BASE (OP-IDX)
+                       " WOULD BECOME " PROJECTED-BASE
+                    DELIMITED BY SIZE INTO PREVIEW-REC.
+                WRITE PREVIEW-REC.
+
+        WRITE-DASHBOARD-REPORT.
+      *Gives operations one end-of-job number for adjustments
+      *applied, guard exceptions, and net BASE movement across every
+      *OP-A entry, instead of scrolling back through per-adjustment
+      *DISPLAY lines.
+                OPEN OUTPUT DASHBOARD-FILE.
+                MOVE SPACES TO DASHBOARD-REC.
+                STRING "ADJUSTMENTS APPLIED: " ADJUSTMENTS-APPLIED
+                    DELIMITED BY SIZE INTO DASHBOARD-REC.
+                WRITE DASHBOARD-REC.
+                MOVE SPACES TO DASHBOARD-REC.
+                STRING "OVERFLOW/UNDERFLOW EXCEPTIONS: "
+                       GUARD-EXCEPTION-COUNT
+                    DELIMITED BY SIZE INTO DASHBOARD-REC.
+                WRITE DASHBOARD-REC.
+                MOVE SPACES TO DASHBOARD-REC.
+                STRING "NET BASE MOVEMENT: " NET-BASE-MOVEMENT
+                    DELIMITED BY SIZE INTO DASHBOARD-REC.
+                WRITE DASHBOARD-REC.
+                CLOSE DASHBOARD-FILE.
+
+        RECORD-HISTORY.
+                MOVE RUN-DATE            TO HIST-RUN-DATE.
+                MOVE RUN-BY              TO HIST-RUN-BY.
+                MOVE ADJ-PRODUCT-CODE    TO HIST-PRODUCT-CODE.
+                MOVE OLD-BASE            TO HIST-OLD-BASE.
+                MOVE BASE (OP-IDX)       TO HIST-NEW-BASE.
+                COMPUTE HIST-DELTA = BASE (OP-IDX) - OLD-BASE.
+                WRITE BASE-HISTORY-REC.
+                ADD HIST-DELTA TO NET-BASE-MOVEMENT.
+
+        REJECT-ADJUSTMENT.
+                MOVE SPACES TO EXCEPTION-REC.
+                STRING "REJECTED - " ADJ-PRODUCT-CODE " "
+                       ADJ-DIRECTION " BY " ADJ-AMOUNT
+                       " WOULD DRIVE BASE TO " PROJECTED-BASE
+                    DELIMITED BY SIZE INTO EXCEPTION-REC.
+                WRITE EXCEPTION-REC.
+                ADD 1 TO EXCEPTION-COUNT.
+                ADD 1 TO GUARD-EXCEPTION-COUNT.
+
+        REJECT-UNKNOWN-PRODUCT.
+                MOVE SPACES TO EXCEPTION-REC.
+                STRING "REJECTED - UNKNOWN PRODUCT CODE "
+                       ADJ-PRODUCT-CODE
+                    DELIMITED BY SIZE INTO EXCEPTION-REC.
+                WRITE EXCEPTION-REC.
+                ADD 1 TO EXCEPTION-COUNT.
