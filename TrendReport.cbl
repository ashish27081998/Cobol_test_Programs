@@ -0,0 +1,247 @@
+        ID DIVISION.
+        PROGRAM-ID. TRENDRPT.
+      *Builds a combined year-over-year trend report spanning
+      *PERSON-MASTER's age bands and VEHICLE-MASTER's fleet mileage,
+      *compared against last year's saved snapshot, so operations can
+      *see workforce aging and fleet wear trends side by side instead
+      *of pulling two unrelated reports every year.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PERSON-MASTER-FILE ASSIGN TO "PERSMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PERSM-PERSON-ID
+                FILE STATUS IS PERSON-MASTER-STATUS.
+            SELECT VEHICLE-MASTER-FILE ASSIGN TO "VEHMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS VEH-ID
+                FILE STATUS IS VEHICLE-MASTER-STATUS.
+            SELECT PRIOR-TREND-FILE ASSIGN TO "TRENDPRI"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PRIOR-TREND-STATUS.
+            SELECT NEW-TREND-FILE ASSIGN TO "TRENDNEW"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS NEW-TREND-STATUS.
+            SELECT TREND-REPORT-FILE ASSIGN TO "TRENDOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS TREND-REPORT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PERSON-MASTER-FILE.
+            COPY PERSMAST.
+
+        FD  VEHICLE-MASTER-FILE.
+        01  VEHICLE-MASTER-REC.
+            02 VEH-ID                PIC X(06).
+            02 VEH-ODOMETER           PIC 9(06).
+            02 VEH-STATUS             PIC X.
+               88 VEH-ACTIVE                VALUE "A".
+               88 VEH-INACTIVE              VALUE "I".
+
+        FD  PRIOR-TREND-FILE.
+        01  PRIOR-TREND-REC.
+            05 PRIOR-UNDER-30            PIC 9(07).
+            05 PRIOR-30-TO-50            PIC 9(07).
+            05 PRIOR-OVER-50             PIC 9(07).
+            05 PRIOR-TOTAL-MILEAGE       PIC 9(09).
+
+        FD  NEW-TREND-FILE.
+        01  NEW-TREND-REC.
+            05 NEW-UNDER-30              PIC 9(07).
+            05 NEW-30-TO-50              PIC 9(07).
+            05 NEW-OVER-50               PIC 9(07).
+            05 NEW-TOTAL-MILEAGE         PIC 9(09).
+
+        FD  TREND-REPORT-FILE.
+        01  TREND-REPORT-REC             PIC X(70).
+
+        WORKING-STORAGE SECTION.
+            COPY RETCODES.
+            01 PERSON-MASTER-STATUS        PIC XX VALUE "00".
+            01 VEHICLE-MASTER-STATUS       PIC XX VALUE "00".
+            01 PRIOR-TREND-STATUS          PIC XX VALUE "00".
+            01 NEW-TREND-STATUS            PIC XX VALUE "00".
+            01 TREND-REPORT-STATUS         PIC XX VALUE "00".
+            01 END-OF-FILE-SWITCH          PIC X VALUE "N".
+               88 END-OF-FILE                     VALUE "Y".
+            01 PRIOR-SNAPSHOT-SWITCH       PIC X VALUE "N".
+               88 PRIOR-SNAPSHOT-FOUND            VALUE "Y".
+            01 TODAY-DATE.
+               05 TODAY-YEAR                PIC 9(04).
+               05 TODAY-MONTH                PIC 9(02).
+               05 TODAY-DAY                   PIC 9(02).
+            01 PERSON-AGE                  PIC 9(03).
+            01 CURR-UNDER-30               PIC 9(07) VALUE ZERO.
+            01 CURR-30-TO-50                PIC 9(07) VALUE ZERO.
+            01 CURR-OVER-50                 PIC 9(07) VALUE ZERO.
+            01 CURR-TOTAL-MILEAGE           PIC 9(09) VALUE ZERO.
+            01 LAST-PRIOR-UNDER-30         PIC 9(07) VALUE ZERO.
+            01 LAST-PRIOR-30-TO-50          PIC 9(07) VALUE ZERO.
+            01 LAST-PRIOR-OVER-50           PIC 9(07) VALUE ZERO.
+            01 LAST-PRIOR-TOTAL-MILEAGE     PIC 9(09) VALUE ZERO.
+            01 BAND-DELTA                  PIC S9(07).
+            01 MILEAGE-DELTA                PIC S9(09).
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+                DISPLAY "TRENDRPT: YEAR-OVER-YEAR TREND RUN STARTING".
+                ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+                PERFORM READ-PRIOR-SNAPSHOT.
+                PERFORM SCAN-PERSON-MASTER.
+                PERFORM SCAN-VEHICLE-MASTER.
+                PERFORM WRITE-TREND-REPORT.
+                PERFORM WRITE-NEW-SNAPSHOT.
+                DISPLAY "TRENDRPT: RUN COMPLETE".
+                STOP RUN RETURNING RC-NORMAL.
+
+        READ-PRIOR-SNAPSHOT.
+      *Picks up last year's saved band counts and fleet mileage, if
+      *this is not the first year the report has run, so the trend
+      *comparison has something to compare against.
+                OPEN INPUT PRIOR-TREND-FILE.
+                IF PRIOR-TREND-STATUS = "00"
+                    READ PRIOR-TREND-FILE
+                        AT END CONTINUE
+                        NOT AT END
+                            MOVE "Y" TO PRIOR-SNAPSHOT-SWITCH
+                            MOVE PRIOR-UNDER-30
+                                TO LAST-PRIOR-UNDER-30
+                            MOVE PRIOR-30-TO-50
+                                TO LAST-PRIOR-30-TO-50
+                            MOVE PRIOR-OVER-50
+                                TO LAST-PRIOR-OVER-50
+                            MOVE PRIOR-TOTAL-MILEAGE
+                                TO LAST-PRIOR-TOTAL-MILEAGE
+                    END-READ
+                    CLOSE PRIOR-TREND-FILE
+                END-IF.
+
+        SCAN-PERSON-MASTER.
+      *Re-bands the whole current PERSON-MASTER the same way EXM2's
+      *own age-banding report does, so this year's figures are built
+      *the same way the prior snapshot was.
+                OPEN INPUT PERSON-MASTER-FILE.
+                IF PERSON-MASTER-STATUS = "00"
+                    MOVE LOW-VALUES TO PERSM-PERSON-ID
+                    START PERSON-MASTER-FILE KEY IS NOT LESS THAN
+                          PERSM-PERSON-ID
+                        INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-START
+                    PERFORM UNTIL END-OF-FILE
+                        READ PERSON-MASTER-FILE NEXT RECORD
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                        IF NOT END-OF-FILE
+                            PERFORM BAND-ONE-PERSON
+                        END-IF
+                    END-PERFORM
+                    CLOSE PERSON-MASTER-FILE
+                END-IF.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+
+        BAND-ONE-PERSON.
+                PERFORM COMPUTE-AGE.
+                IF PERSON-AGE < 30
+                    ADD 1 TO CURR-UNDER-30
+                ELSE
+                    IF PERSON-AGE <= 50
+                        ADD 1 TO CURR-30-TO-50
+                    ELSE
+                        ADD 1 TO CURR-OVER-50
+                    END-IF
+                END-IF.
+
+        COMPUTE-AGE.
+      *Works out age from the date-of-birth fields using ordinary
+      *arithmetic rather than an intrinsic FUNCTION, matching EXM2's
+      *own age calculation.
+                COMPUTE PERSON-AGE = TODAY-YEAR - PERSM-YEAR.
+                IF TODAY-MONTH < PERSM-MONTH
+                    SUBTRACT 1 FROM PERSON-AGE
+                ELSE
+                    IF TODAY-MONTH = PERSM-MONTH AND
+                       TODAY-DAY < PERSM-DIA
+                        SUBTRACT 1 FROM PERSON-AGE
+                    END-IF
+                END-IF.
+
+        SCAN-VEHICLE-MASTER.
+      *Totals odometer readings across the active fleet, matching
+      *MileageCounter's own VEH-ACTIVE convention.
+                OPEN INPUT VEHICLE-MASTER-FILE.
+                IF VEHICLE-MASTER-STATUS = "00"
+                    MOVE LOW-VALUES TO VEH-ID
+                    START VEHICLE-MASTER-FILE KEY IS NOT LESS THAN
+                          VEH-ID
+                        INVALID KEY MOVE "Y" TO END-OF-FILE-SWITCH
+                    END-START
+                    PERFORM UNTIL END-OF-FILE
+                        READ VEHICLE-MASTER-FILE NEXT RECORD
+                            AT END MOVE "Y" TO END-OF-FILE-SWITCH
+                        END-READ
+                        IF NOT END-OF-FILE AND VEH-ACTIVE
+                            ADD VEH-ODOMETER TO CURR-TOTAL-MILEAGE
+                        END-IF
+                    END-PERFORM
+                    CLOSE VEHICLE-MASTER-FILE
+                END-IF.
+                MOVE "N" TO END-OF-FILE-SWITCH.
+
+        WRITE-TREND-REPORT.
+                OPEN OUTPUT TREND-REPORT-FILE.
+                IF NOT PRIOR-SNAPSHOT-FOUND
+                    MOVE SPACES TO TREND-REPORT-REC
+                    STRING "NO PRIOR-YEAR SNAPSHOT ON FILE - "
+                           "THIS RUN ESTABLISHES THE BASELINE"
+                        DELIMITED BY SIZE INTO TREND-REPORT-REC
+                    WRITE TREND-REPORT-REC
+                END-IF.
+                COMPUTE BAND-DELTA =
+                        CURR-UNDER-30 - LAST-PRIOR-UNDER-30.
+                MOVE SPACES TO TREND-REPORT-REC.
+                STRING "UNDER 30    THIS YEAR: " CURR-UNDER-30
+                       "  LAST YEAR: " LAST-PRIOR-UNDER-30
+                       "  CHANGE: " BAND-DELTA
+                    DELIMITED BY SIZE INTO TREND-REPORT-REC.
+                WRITE TREND-REPORT-REC.
+                COMPUTE BAND-DELTA =
+                        CURR-30-TO-50 - LAST-PRIOR-30-TO-50.
+                MOVE SPACES TO TREND-REPORT-REC.
+                STRING "30 TO 50    THIS YEAR: " CURR-30-TO-50
+                       "  LAST YEAR: " LAST-PRIOR-30-TO-50
+                       "  CHANGE: " BAND-DELTA
+                    DELIMITED BY SIZE INTO TREND-REPORT-REC.
+                WRITE TREND-REPORT-REC.
+                COMPUTE BAND-DELTA =
+                        CURR-OVER-50 - LAST-PRIOR-OVER-50.
+                MOVE SPACES TO TREND-REPORT-REC.
+                STRING "OVER 50     THIS YEAR: " CURR-OVER-50
+                       "  LAST YEAR: " LAST-PRIOR-OVER-50
+                       "  CHANGE: " BAND-DELTA
+                    DELIMITED BY SIZE INTO TREND-REPORT-REC.
+                WRITE TREND-REPORT-REC.
+                COMPUTE MILEAGE-DELTA =
+                        CURR-TOTAL-MILEAGE - LAST-PRIOR-TOTAL-MILEAGE.
+                MOVE SPACES TO TREND-REPORT-REC.
+                STRING "FLEET MILEAGE THIS YEAR: " CURR-TOTAL-MILEAGE
+                       "  LAST YEAR: " LAST-PRIOR-TOTAL-MILEAGE
+                       "  CHANGE: " MILEAGE-DELTA
+                    DELIMITED BY SIZE INTO TREND-REPORT-REC.
+                WRITE TREND-REPORT-REC.
+                CLOSE TREND-REPORT-FILE.
+
+        WRITE-NEW-SNAPSHOT.
+      *Saves this year's figures as next year's baseline, the same
+      *rotate-the-prior-file pattern MileageCounter uses for its own
+      *day-over-day mileage comparison.
+                OPEN OUTPUT NEW-TREND-FILE.
+                MOVE CURR-UNDER-30       TO NEW-UNDER-30.
+                MOVE CURR-30-TO-50        TO NEW-30-TO-50.
+                MOVE CURR-OVER-50         TO NEW-OVER-50.
+                MOVE CURR-TOTAL-MILEAGE   TO NEW-TOTAL-MILEAGE.
+                WRITE NEW-TREND-REC.
+                CLOSE NEW-TREND-FILE.
