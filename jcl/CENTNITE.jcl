@@ -0,0 +1,63 @@
+//CENTNITE JOB (ACCTNO),'CENTURY CUTOVER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY CENTURY-EXPANSION JOB STREAM.  STEP010 WRITES THE
+//* SHARED PIVOT-YEAR PARAMETER CARD TO A CONTROL FILE, STEP020
+//* RUNS MAABATCH'S SLIDING-PIVOT EXPANSION AGAINST IT, AND STEP030
+//* RUNS Y2K-PROBLEM-SOLVED'S CENTURY-INDICATOR CONVERSION.
+//*
+//* Y2K-PROBLEM-SOLVED EXPANDS YEARS FROM AN EXPLICIT PER-RECORD
+//* CENTURY INDICATOR RATHER THAN A PIVOT YEAR, SO STEP030 DOES NOT
+//* CONSUME THE PARAMETER CARD ITSELF - IT RUNS IN THE SAME STREAM
+//* SO BOTH CONVERSIONS ARE CONTROLLED FROM ONE JOB, AND Y2KRECON
+//* (STEP040) CONFIRMS THE TWO RULES AGREE FOR THE NIGHT'S INPUT.
+//*
+//* PROD.CENTURY.CENTCTL IS THE KEYED CENTURY-CONTROL TABLE BOTH
+//* MAABATCH AND Y2K-PROBLEM-SOLVED READ AT START-UP (KEY "PIVOT").
+//* OPS MAINTAINS ITS ONE PIVOT-YEAR ENTRY WITH IDCAMS/REPRO ONCE A
+//* YEAR; IT OVERRIDES THE FLAT PIVOT-PARM CARD BELOW WHEN PRESENT.
+//*
+//* PROD.CENTURY.CENTCKPT IS THE STEP-COMPLETION CHECKPOINT BOTH
+//* STEPS WRITE TO AS THEY FINISH.  IF STEP030 ABENDS, RERUNNING
+//* THIS JOB LETS STEP020 SEE ITS OWN COMPLETION RECORD ALREADY ON
+//* FILE AND SKIP REDOING MAABATCH'S WHOLE FILE CONVERSION.
+//*
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+30
+/*
+//SYSUT2   DD DSN=PROD.CENTURY.PIVOTYR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSIN    DD DUMMY
+//*
+//STEP020  EXEC PGM=MAABATCH,COND=(0,NE,STEP010)
+//CENTPVT  DD DSN=PROD.CENTURY.PIVOTYR,DISP=SHR
+//CENTCTL  DD DSN=PROD.CENTURY.CENTCTL,DISP=SHR
+//CENTCKPT DD DSN=PROD.CENTURY.CENTCKPT,DISP=SHR
+//YYTRANS  DD DSN=PROD.CENTURY.YYTRANS,DISP=SHR
+//YYYYOUT  DD DSN=PROD.CENTURY.YYYYOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//YYBOUND  DD DSN=PROD.CENTURY.YYBOUND,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=Y2KSOLVD,COND=(0,NE,STEP020)
+//CENTCTL  DD DSN=PROD.CENTURY.CENTCTL,DISP=SHR
+//CENTCKPT DD DSN=PROD.CENTURY.CENTCKPT,DISP=SHR
+//LEGACYDT DD DSN=PROD.CENTURY.LEGACYDT,DISP=SHR
+//MIGRATDT DD DSN=PROD.CENTURY.MIGRATDT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=Y2KRECON,COND=(0,NE,STEP030)
+//CENTCTL  DD DSN=PROD.CENTURY.CENTCTL,DISP=SHR
+//RECONIN  DD DSN=PROD.CENTURY.RECONIN,DISP=SHR
+//RECONMIS DD DSN=PROD.CENTURY.RECONMIS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
