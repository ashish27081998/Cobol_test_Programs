@@ -0,0 +1,40 @@
+//MILECNTR JOB (ACCTNO),'FLEET MILEAGE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*
+//* RUNS MILEAGECOUNTER AS PART OF THE NORMAL OVERNIGHT BATCH
+//* SCHEDULE.  STEP010 DOES THE FLEET MILEAGE RUN AND WRITES THE
+//* DAILY REPORTS; STEP020 PRINTS THEM TO SYSOUT.  RD=R ON STEP010
+//* ALLOWS THE SCHEDULER TO RESTART THE STEP IN PLACE - THE PROGRAM
+//* PICKS UP WHERE IT LEFT OFF FROM ITS OWN VEHCKPT CHECKPOINT FILE,
+//* SO A RESTART DOES NOT REPROCESS THE WHOLE FLEET.
+//*
+//* STEP020'S COND ONLY BYPASSES THE PRINT ON A SEVERE FAILURE
+//* (RC > 8) - THE ROUTINE RC-WARNING OF 4 STILL MEANS THERE ARE
+//* ROLLOVER/TAMPER/MAINTENANCE LINES ON MLGDELTA WORTH REVIEWING.
+//*
+//STEP010  EXEC PGM=MILECNTR,RD=R
+//VEHMAST  DD DSN=PROD.FLEET.VEHMAST,DISP=SHR
+//VEHLOOKUP DD DSN=PROD.FLEET.VEHLOOKUP,DISP=SHR
+//VEHDECOM DD DSN=PROD.FLEET.VEHDECOM,DISP=SHR
+//ROLLOVER DD DSN=PROD.FLEET.ROLLOVER,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//PRIORMLG DD DSN=PROD.FLEET.PRIORMLG,DISP=SHR
+//PRIORNEW DD DSN=PROD.FLEET.PRIORMLG.NEW,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//MLGDELTA DD DSN=PROD.FLEET.MLGDELTA,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//VEHCKPT  DD DSN=PROD.FLEET.VEHCKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//MLGALERT DD DSN=PROD.FLEET.MLGALERT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(8,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.FLEET.MLGDELTA,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
