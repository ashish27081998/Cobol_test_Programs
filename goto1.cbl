@@ -3,28 +3,74 @@
        AUTHOR. Ashish.
       *Insprired from https://craftofcoding.wordpress.com
       */2020/03/06/coding-cobol-replacing-go-to-with-perform/
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-LIMIT-FILE ASSIGN TO "LOOPLIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOOP-LIMIT-STATUS.
+           SELECT TALLY-FILE ASSIGN TO "GOTOTALY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TALLY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP-LIMIT-FILE.
+       01  LOOP-LIMIT-REC.
+           02 LOOP-LIMIT-VALUE      PIC 9.
+
+       FD  TALLY-FILE.
+       01  TALLY-REC                PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 SWITCH PIC X VALUE 'Y'.
+           COPY RETCODES.
        01 COUNTER PIC 9 VALUE 1.
-      
+       01 LOOP-LIMIT-STATUS PIC XX VALUE "00".
+       01 LOOP-LIMIT PIC 9 VALUE 3.
+       01 TALLY-STATUS PIC XX VALUE "00".
+       01 EARLY-EXIT-COUNT PIC 9(05) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL SWITCH = 'N'
-               IF COUNTER = 3
-               THEN
-                   GO TO END-PROCEDURE
-               END-IF
+      *Collapsed into a single structured loop with no GO TO
+      *re-entry, so a multi-cycle batch job built on this pattern
+      *does not re-initialize state every time it hits the limit.
+           PERFORM READ-LOOP-LIMIT.
+           PERFORM UNTIL COUNTER = LOOP-LIMIT
                DISPLAY "Counter is: " COUNTER
                ADD 1 TO COUNTER
            END-PERFORM.
-           STOP RUN.
+           PERFORM END-PROCEDURE.
+           PERFORM WRITE-TALLY-REPORT.
+           STOP RUN RETURNING RC-NORMAL.
+
+       READ-LOOP-LIMIT.
+      *Lets operations move the cutoff into a control file instead of
+      *asking for a recompile every time the threshold needs to move.
+           OPEN INPUT LOOP-LIMIT-FILE.
+           IF LOOP-LIMIT-STATUS = "00"
+               READ LOOP-LIMIT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE LOOP-LIMIT-VALUE TO LOOP-LIMIT
+               END-READ
+               CLOSE LOOP-LIMIT-FILE
+           END-IF.
 
        END-PROCEDURE.
-           DISPLAY "Counter has reached 3."
-           MOVE 'N' TO SWITCH
-           GO TO MAIN-PROCEDURE.
+           DISPLAY "Counter has reached " LOOP-LIMIT "."
+           ADD 1 TO EARLY-EXIT-COUNT.
+
+       WRITE-TALLY-REPORT.
+      *Gives operations a metric on how often the threshold condition
+      *is actually being hit in production volumes.
+           OPEN EXTEND TALLY-FILE.
+           MOVE SPACES TO TALLY-REC.
+           STRING "EARLY-EXIT (COUNTER=LIMIT) HITS THIS RUN: "
+                  EARLY-EXIT-COUNT
+               DELIMITED BY SIZE INTO TALLY-REC.
+           WRITE TALLY-REC.
+           CLOSE TALLY-FILE.
 
            
 
